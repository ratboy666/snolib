@@ -17,6 +17,43 @@
       ** THE DUMP IS GENERATED TO STDERR, SO YOU MAY PIPE IT TO A    **
       ** FILE WHEN YOU EXECUTE YOUR PROGRAM USING "2> FILE".         **
       **                                                             **
+      ** A THIRD, OPTIONAL ARGUMENT MAY BE PASSED TO KEEP A COPY OF  **
+      ** THE DUMP SOMEWHERE MORE PERMANENT THAN SYSERR:              **
+      **                                                             **
+      ** CALL "COBDUMP" USING <DATA-ITEM>, <LENGTH>, <DUMP-CONTROL>  **
+      **                                                             **
+      ** <DUMP-CONTROL> IS THE DUMPCFG-CONTROL BLOCK DEFINED IN      **
+      ** DUMPCFG.CPY. COPY IT, INITIALIZE IT, MOVE A FILENAME OR DD  **
+      ** NAME INTO DC-DEST-NAME, AND THE SAME HEADER/DETAIL LINES    **
+      ** WRITTEN TO SYSERR ARE ALSO WRITTEN TO THAT FILE.            **
+      **                                                             **
+      ** THE SAME <DUMP-CONTROL> BLOCK ALSO CARRIES DC-MODE, WHICH   **
+      ** SELECTS HOW THE CHARACTER COLUMN IS RENDERED - NATIVE       **
+      ** (THE DEFAULT), EBCDIC, BOTH, OR JSON. SEE DUMPCFG.CPY FOR   **
+      ** THE FULL LIST OF VALUES.                                    **
+      **                                                             **
+      ** SETTING DC-COMPARE-PTR IN <DUMP-CONTROL> TO THE ADDRESS OF  **
+      ** A SECOND, EQUAL-LENGTH BUFFER PUTS COBDUMP IN TWO-BUFFER    **
+      ** COMPARE MODE: <DATA-ITEM> IS STILL WHAT GETS DUMPED, BUT    **
+      ** EACH HEX BYTE PAIR THAT DIFFERS FROM THE CORRESPONDING BYTE **
+      ** OF THE SECOND BUFFER IS FLAGGED WITH '*' INSTEAD OF A BLANK.**
+      **                                                             **
+      ** SETTING DC-DISPLAY-BASE-SW TO 'Y' AND DC-DISPLAY-BASE TO A  **
+      ** STARTING OFFSET MAKES THE ADDRESS COLUMN COUNT UP FROM THAT **
+      ** LOGICAL OFFSET INSTEAD OF FROM <DATA-ITEM>'S REAL (MASKED)  **
+      ** STORAGE ADDRESS.                                            **
+      **                                                             **
+      ** SETTING DC-FIELD-MAP-COUNT AND DC-FIELD-MAP IN <DUMP-CONTROL>**
+      ** TO A LIST OF OFFSET/LENGTH/TYPE TRIPLES (COMP-3 OR BINARY)   **
+      ** MAKES COBDUMP PRINT A THIRD LINE UNDER EACH DETAIL LINE      **
+      ** WHERE ONE OF THOSE FIELDS STARTS, SHOWING ITS DECODED        **
+      ** NUMERIC VALUE LINED UP UNDER THE FIELD'S HEX BYTES.          **
+      **                                                             **
+      ** SETTING DC-START-OFFSET AND/OR DC-MAX-BYTES IN <DUMP-CONTROL>**
+      ** LIMITS THE DUMP TO A SUBRANGE OF <DATA-ITEM> INSTEAD OF THE  **
+      ** WHOLE THING - USEFUL FOR PICKING A SMALL REGION OUT OF A     **
+      ** LARGE BUFFER OR RECORD.                                     **
+      **                                                             **
       ** AUTHOR:       GARY L. CUTLER                                **
       **               CUTLERGL@GMAIL.COM                            **
       **                                                             **
@@ -46,13 +83,87 @@
       **        2002 FEATURES                                        **
       ** GC0410 ENHANCED TO MAKE 2ND ARGUMENT (BUFFER LENGTH)        **
       **        OPTIONAL                                             **
+      ** FW0826 ADDED OPTIONAL 3RD ARGUMENT (DUMPCFG-CONTROL) SO A   **
+      **        DUMP CAN ALSO BE WRITTEN TO A PERMANENT DATASET      **
+      ** FW0826 ADDED DC-MODE (EBCDIC/BOTH) TO DUMPCFG-CONTROL FOR   **
+      **        READABLE DUMPS OF EBCDIC-ORIGIN DATA                 **
+      ** FW0826 ADDED DC-COMPARE-PTR TO DUMPCFG-CONTROL FOR A ONE-   **
+      **        PASS TWO-BUFFER BEFORE/AFTER COMPARE DUMP            **
+      ** FW0826 ADDED DC-DISPLAY-BASE TO DUMPCFG-CONTROL SO THE      **
+      **        ADDRESS COLUMN CAN SHOW A LOGICAL RECORD OFFSET      **
+      ** FW0826 ADDED DC-MODE = 'JSON' - ONE JSON OBJECT PER DETAIL  **
+      **        LINE, FOR FEEDING A DUMP TO A LOG SCRAPER            **
+      ** FW0826 ADDED DC-FIELD-MAP TO DUMPCFG-CONTROL - A THIRD LINE **
+      **        DECODING PACKED-DECIMAL/BINARY FIELDS UNDER THE HEX  **
+      ** FW0826 ADDED DC-START-OFFSET/DC-MAX-BYTES - DUMP ONLY A     **
+      **        SUBRANGE OF A LARGE BUFFER                           **
       *****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        REPOSITORY.
            FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL DUMP-OUT-FILE ASSIGN TO DYNAMIC WS-DEST-NAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS DUMP-FILE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  DUMP-OUT-FILE.
+       01  DUMP-OUT-RECORD                PIC X(256).
        WORKING-STORAGE SECTION.
+       01  WS-DEST-NAME                PIC X(64) VALUE SPACES.
+       01  DUMP-FILE-OPEN-SW           PIC X(1)  VALUE 'N'.
+           88 DUMP-FILE-OPEN                      VALUE 'Y'.
+       01  DUMP-FILE-STATUS            PIC X(2)  VALUE SPACES.
+       01  WS-MODE                     PIC X(8) VALUE SPACES.
+       01  COMPARE-POINTER             USAGE POINTER.
+       01  COMPARE-ACTIVE-SW           PIC X(1) VALUE 'N'.
+           88 COMPARE-ACTIVE                     VALUE 'Y'.
+       01  WS-DISPLAY-BASE-SW          PIC X(1) VALUE 'N'.
+           88 WS-USE-DISPLAY-BASE                VALUE 'Y'.
+       01  WS-DISPLAY-BASE             USAGE BINARY-DOUBLE UNSIGNED.
+       01  EMIT-LINE-TEXT              PIC X(256) VALUE SPACES.
+       01  ALT-LINE-TEXT               PIC X(256) VALUE SPACES.
+       01  ALT-CHAR                    PIC X(1).
+       01  EBCDIC-SUB           COMP-5 PIC 9(4).
+      *
+      *    TRANSLATE TABLE, EBCDIC (CP037-STYLE) CODE POINT TO NATIVE
+      *    CHARACTER, INDEXED BY EBCDIC-TO-NATIVE-ENTRY (BYTE-VALUE + 1).
+      *    ONLY THE PRINTABLE RANGES WE ACTUALLY SEE IN MAINFRAME
+      *    EXTRACTS (SPACE, COMMON PUNCTUATION, UPPER/LOWER LETTERS,
+      *    DIGITS) ARE MAPPED - EVERYTHING ELSE TRANSLATES TO LOW-
+      *    VALUES, WHICH THE EXISTING PRINTABILITY TEST TURNS INTO THE
+      *    UNDISPLAYABLE-CHAR-SYMBOL, THE SAME AS AN UNMAPPED NATIVE
+      *    BYTE WOULD.
+      *
+       01  EBCDIC-TO-NATIVE-DATA.
+           05 FILLER PIC X(32) VALUE
+              X'00000000000000000000000000000000' &
+              X'00000000000000000000000000000000'.
+           05 FILLER PIC X(32) VALUE
+              X'00000000000000000000000000000000' &
+              X'00000000000000000000000000000000'.
+           05 FILLER PIC X(32) VALUE
+              X'20000000000000000000002E3C282B7C' &
+              X'2600000000000000000021242A293B5E'.
+           05 FILLER PIC X(32) VALUE
+              X'2D2F0000000000000000002C255F3E3F' &
+              X'000000000000000000603A2340273D22'.
+           05 FILLER PIC X(32) VALUE
+              X'00616263646566676869000000000000' &
+              X'006A6B6C6D6E6F707172000000000000'.
+           05 FILLER PIC X(32) VALUE
+              X'0000737475767778797A000000000000' &
+              X'00000000000000000000000000000000'.
+           05 FILLER PIC X(32) VALUE
+              X'00414243444546474849000000000000' &
+              X'004A4B4C4D4E4F505152000000000000'.
+           05 FILLER PIC X(32) VALUE
+              X'0000535455565758595A000000000000' &
+              X'30313233343536373839000000000000'.
+       01  EBCDIC-TO-NATIVE-ENTRY-TAB  REDEFINES EBCDIC-TO-NATIVE-DATA.
+           05 EBCDIC-TO-NATIVE-ENTRY   OCCURS 256 TIMES PIC X(1).
        78  UNDISPLAYABLE-CHAR-SYMBOL   VALUE X'2E'.
        01  ADDR-POINTER                USAGE POINTER.
 FMGW  *
@@ -70,11 +181,17 @@ FMGW   01  ADDR-NUMBER                 USAGE BINARY-DOUBLE UNSIGNED.
 
        01  ADDR-SUB                    USAGE BINARY-CHAR.
 
-       01  ADDR-VALUE                  USAGE BINARY-LONG.
+      *
+      * MUST BE WIDE ENOUGH TO HOLD ADDR-NUMBER (BINARY-DOUBLE
+      * UNSIGNED) WITHOUT TRUNCATING - A CALLER-SUPPLIED
+      * DC-DISPLAY-BASE (OR A LARGE DC-START-OFFSET ADDED TO IT) CAN
+      * EASILY EXCEED THE OLD BINARY-LONG'S 2,147,483,647 LIMIT.
+      *
+       01  ADDR-VALUE                  USAGE BINARY-DOUBLE UNSIGNED.
 
        01  BUFFER-LENGTH               USAGE BINARY-LONG.
 
-       01  BUFFER-SUB           COMP-5 PIC 9(4).
+       01  BUFFER-SUB           COMP-5 PIC 9(9).
 
        01  HEX-DIGITS                  VALUE '0123456789ABCDEF'.
            05 HEX-DIGIT                OCCURS 16 TIMES PIC X(1).
@@ -82,20 +199,52 @@ FMGW   01  ADDR-NUMBER                 USAGE BINARY-DOUBLE UNSIGNED.
        01  LEFT-NIBBLE          COMP-5 PIC 9(1).
        01  NIBBLE                      REDEFINES LEFT-NIBBLE
                                        BINARY-CHAR.
-
-       01  OUTPUT-DETAIL.
+      *
+      *    OD-HEX AND OD-ASCII ARE SPLIT OUT OF THE ADDR/BYTE GROUP
+      *    AND KEPT AS SEPARATE OCCURS-DEPENDING-ON TABLES (EACH ONE
+      *    IS THE LAST, AND ONLY, TABLE IN ITS OWN 01-LEVEL) SO THE
+      *    NUMBER OF BYTES SHOWN PER LINE CAN VARY AT RUN TIME (SEE
+      *    DC-BYTES-PER-LINE IN DUMPCFG.CPY) - A SINGLE RECORD CAN
+      *    ONLY HAVE ONE OCCURS DEPENDING ON TABLE, AND IT HAS TO BE
+      *    THE LAST ITEM IN IT, SO TWO VARIABLE-LENGTH TABLES BACK TO
+      *    BACK NEED TWO RECORDS. 095-EMIT-DETAIL-LINE STRINGS THE
+      *    THREE PIECES TOGETHER, WHICH USES EACH TABLE'S CURRENT
+      *    (WS-BYTES-PER-LINE-DEPENDENT) LENGTH RATHER THAN ITS
+      *    DECLARED MAXIMUM.
+      *
+       01  OD-ADDR-BYTE-AREA.
            05 OD-ADDR.
               10 OD-ADDR-HEX           OCCURS 8 TIMES PIC X.
            05 FILLER                   PIC X(1).
            05 OD-BYTE                  PIC Z(3)9.
            05 FILLER                   PIC X(1).
-           05 OD-HEX                   OCCURS 16 TIMES.
+
+       01  OD-HEX-AREA.
+           05 OD-HEX                   OCCURS 1 TO 32 TIMES
+                                       DEPENDING ON WS-BYTES-PER-LINE.
               10 OD-HEX-1              PIC X.
               10 OD-HEX-2              PIC X.
-              10 FILLER                PIC X.
-           05 OD-ASCII                 OCCURS 16 TIMES
+              10 OD-HEX-FLAG           PIC X.
+
+       01  OD-ASCII-AREA.
+           05 OD-ASCII                 OCCURS 1 TO 32 TIMES
+                                       DEPENDING ON WS-BYTES-PER-LINE
+                                       PIC X.
+
+       01  OD-ASCII-ALT-AREA.
+           05 OD-ASCII-ALT             OCCURS 1 TO 32 TIMES
+                                       DEPENDING ON WS-BYTES-PER-LINE
                                        PIC X.
 
+       01  WS-BYTES-PER-LINE    COMP-5 PIC 9(2) VALUE 16.
+
+       01  WS-PLACEHOLDER-CHAR         PIC X(1)
+                                       VALUE UNDISPLAYABLE-CHAR-SYMBOL.
+
+       01  WS-ASCII-COL-START   COMP-5 PIC 9(4) VALUE 63.
+
+       01  COLUMN-SUB           COMP-5 PIC 9(2).
+
        01  OUTPUT-SUB           COMP-5 PIC 9(2).
 
        01  OUTPUT-HEADER-1.
@@ -110,6 +259,13 @@ FMGW   01  ADDR-NUMBER                 USAGE BINARY-DOUBLE UNSIGNED.
               '=============================================== ' &
               '================'.
 
+       01  WS-HEADER-1                 PIC X(256) VALUE SPACES.
+       01  WS-HEADER-2                 PIC X(256) VALUE SPACES.
+       01  WS-HEX-LABEL-WIDTH   COMP-5 PIC 9(4).
+       01  WS-ASCII-LABEL-WIDTH COMP-5 PIC 9(4).
+       01  DASH-FILL                   PIC X(96) VALUE ALL '-'.
+       01  EQUAL-FILL                  PIC X(96) VALUE ALL '='.
+
        01  PIC-XX.
            05 FILLER                   PIC X VALUE LOW-VALUES.
            05 PIC-X                    PIC X.
@@ -122,41 +278,95 @@ FMGW   01  ADDR-NUMBER                 USAGE BINARY-DOUBLE UNSIGNED.
 
        01  RIGHT-NIBBLE         COMP-5 PIC 9(1).
 
+       01  COMPARE-BYTE                PIC X(1) BASED.
+
+       01  JSON-BYTE-NUM               PIC 9(4).
+       01  JSON-PTR             COMP-5 PIC 9(4).
+
+       01  WS-FIELD-MAP-ACTIVE-SW      PIC X(1) VALUE 'N'.
+           88 WS-FIELD-MAP-ACTIVE                VALUE 'Y'.
+       01  WS-FIELD-MAP-COUNT   USAGE BINARY-CHAR UNSIGNED VALUE 0.
+       01  FM-CURRENT-BYTE-NUM   COMP-5 PIC 9(9).
+       01  WS-LINE-FIRST-OFFSET COMP-5 PIC 9(9).
+       01  FM-LINE-LAST-OFFSET  COMP-5 PIC 9(9).
+       01  FM-SUB               COMP-5 PIC 9(2).
+       01  FM-BYTE-SUB          COMP-5 PIC 9(2).
+       01  FM-TYPE-NORM                PIC X(8).
+       01  FM-DECODE-VALID-SW          PIC X(1).
+           88 FM-DECODE-VALID                    VALUE 'Y'.
+       01  FM-NEGATIVE-SW               PIC X(1).
+       01  FM-NIBBLE-HI          COMP-5 PIC 9(1).
+       01  FM-NIBBLE-LO          COMP-5 PIC 9(1).
+       01  FM-DECODE-VALUE       COMP-5 PIC S9(15).
+       01  FM-DECODE-DISPLAY            PIC -(14)9.
+       01  FM-START-COL          COMP-5 PIC 9(4).
+
+       01  WS-START-OFFSET      USAGE BINARY-LONG UNSIGNED VALUE 0.
+       01  WS-MAX-BYTES          USAGE BINARY-LONG UNSIGNED VALUE 0.
+       01  WS-START-SUB         COMP-5 PIC 9(9).
+       01  WS-END-SUB           COMP-5 PIC 9(9).
+
        LINKAGE SECTION.
        01  BUFFER                      PIC X ANY LENGTH.
 
        01  BUFFER-LEN                  USAGE BINARY-LONG.
 
-       PROCEDURE DIVISION USING BUFFER, OPTIONAL BUFFER-LEN.
+           COPY DUMPCFG.
+
+       PROCEDURE DIVISION USING BUFFER, OPTIONAL BUFFER-LEN,
+               OPTIONAL DUMPCFG-CONTROL.
        000-COBDUMP.
            IF NUMBER-OF-CALL-PARAMETERS = 1
                MOVE LENGTH(BUFFER) TO BUFFER-LENGTH
            ELSE
                MOVE BUFFER-LEN     TO BUFFER-LENGTH
            END-IF
-           MOVE SPACES TO OUTPUT-DETAIL
-           SET ADDR-POINTER TO ADDRESS OF BUFFER
+           PERFORM 020-NORMALIZE-CONFIG
+      *
+      * WS-START-OFFSET/WS-MAX-BYTES (ZERO EACH BY DEFAULT) LIMIT THE
+      * DUMP TO A SUBRANGE OF THE BUFFER - SEE DC-START-OFFSET AND
+      * DC-MAX-BYTES IN DUMPCFG.CPY.
+      *
+           COMPUTE WS-START-SUB = WS-START-OFFSET + 1
+           IF WS-MAX-BYTES > 0
+               COMPUTE WS-END-SUB = WS-START-OFFSET + WS-MAX-BYTES
+               IF WS-END-SUB > BUFFER-LENGTH
+                   MOVE BUFFER-LENGTH TO WS-END-SUB
+               END-IF
+           ELSE
+               MOVE BUFFER-LENGTH TO WS-END-SUB
+           END-IF
+           MOVE SPACES TO OD-ADDR-BYTE-AREA
+           MOVE SPACES TO OD-HEX-AREA
+           MOVE SPACES TO OD-ASCII-AREA
+           IF WS-USE-DISPLAY-BASE
+               MOVE WS-DISPLAY-BASE TO ADDR-NUMBER
+           ELSE
+               SET ADDR-POINTER TO ADDRESS OF BUFFER
 FMGW  *
 FMGW  * WITH 64 BIT ADDRESS, PRUNE DOWN TO LOWER 31 BITS.
 FMGW  *
-FMGW       MOVE 2147483647 TO ADDR-NUMBER
+FMGW           MOVE 2147483647 TO ADDR-NUMBER
 FMGW  *
 FMGW  * I WISH I COULD WRITE THIS AS X'7FFFFFFF' BUT THAT APPEARS TO
 FMGW  * NOT WORK? ALSO, HAVE TO PRUNE OFF THE TOP BIT -- NOT SURE
 FMGW  * WHY, BUT THEN, 2GB ADDRESS SPACE IS ACTUALLY PLENTY, AND I
 FMGW  * DON'T EXPECT TO REALLY BEING GOING OVER ANYTIME SOON.
 FMGW  *
-FMGW       CALL 'CBL_AND' USING ADDR-NUMBP, ADDR-NUMBER, BY VALUE 8
+FMGW           CALL 'CBL_AND' USING ADDR-NUMBP, ADDR-NUMBER, BY VALUE 8
+           END-IF
+           ADD WS-START-OFFSET TO ADDR-NUMBER
            PERFORM 100-GENERATE-ADDRESS
            MOVE 0 TO OUTPUT-SUB
-           DISPLAY
-               OUTPUT-HEADER-1 UPON SYSERR
-           END-DISPLAY
-           DISPLAY
-               OUTPUT-HEADER-2 UPON SYSERR
-           END-DISPLAY
-           PERFORM VARYING BUFFER-SUB FROM 1 BY 1
-                     UNTIL BUFFER-SUB > BUFFER-LENGTH
+           IF WS-MODE NOT = 'JSON'
+               PERFORM 025-BUILD-HEADER-LINES
+               MOVE WS-HEADER-1 TO EMIT-LINE-TEXT
+               PERFORM 900-EMIT-LINE
+               MOVE WS-HEADER-2 TO EMIT-LINE-TEXT
+               PERFORM 900-EMIT-LINE
+           END-IF
+           PERFORM VARYING BUFFER-SUB FROM WS-START-SUB BY 1
+                     UNTIL BUFFER-SUB > WS-END-SUB
                ADD 1
                    TO OUTPUT-SUB
                END-ADD
@@ -166,12 +376,26 @@ FMGW       CALL 'CBL_AND' USING ADDR-NUMBP, ADDR-NUMBER, BY VALUE 8
                MOVE BUFFER (BUFFER-SUB : 1) TO PIC-X
                IF (PIC-X < ' ')
                OR (PIC-X > '~')
-                   MOVE UNDISPLAYABLE-CHAR-SYMBOL
+                   MOVE WS-PLACEHOLDER-CHAR
                      TO OD-ASCII (OUTPUT-SUB)
                ELSE
                    MOVE PIC-X
                      TO OD-ASCII (OUTPUT-SUB)
                END-IF
+               IF (WS-MODE = 'EBCDIC') OR (WS-MODE = 'BOTH')
+                   MOVE PIC-HALFWORD TO EBCDIC-SUB
+                   ADD 1 TO EBCDIC-SUB
+                   MOVE EBCDIC-TO-NATIVE-ENTRY (EBCDIC-SUB)
+                     TO ALT-CHAR
+                   IF (ALT-CHAR < ' ')
+                   OR (ALT-CHAR > '~')
+                       MOVE WS-PLACEHOLDER-CHAR
+                         TO OD-ASCII-ALT (OUTPUT-SUB)
+                   ELSE
+                       MOVE ALT-CHAR
+                         TO OD-ASCII-ALT (OUTPUT-SUB)
+                   END-IF
+               END-IF
                DIVIDE PIC-HALFWORD BY 16
                    GIVING LEFT-NIBBLE
                    REMAINDER RIGHT-NIBBLE
@@ -183,33 +407,460 @@ FMGW       CALL 'CBL_AND' USING ADDR-NUMBP, ADDR-NUMBER, BY VALUE 8
                  TO OD-HEX-1 (OUTPUT-SUB)
                MOVE HEX-DIGIT (RIGHT-NIBBLE)
                  TO OD-HEX-2 (OUTPUT-SUB)
-               IF OUTPUT-SUB = 16
-                   DISPLAY
-                       OUTPUT-DETAIL UPON SYSERR
-                   END-DISPLAY
-                   MOVE SPACES TO OUTPUT-DETAIL
+               IF COMPARE-ACTIVE
+                   SET ADDRESS OF COMPARE-BYTE TO COMPARE-POINTER
+                   IF COMPARE-BYTE NOT = PIC-X
+                       MOVE '*' TO OD-HEX-FLAG (OUTPUT-SUB)
+                   END-IF
+                   SET COMPARE-POINTER UP BY 1
+               END-IF
+               IF OUTPUT-SUB = WS-BYTES-PER-LINE
+                   PERFORM 095-EMIT-DETAIL-LINE
+                   IF WS-FIELD-MAP-ACTIVE
+                       PERFORM 097-EMIT-FIELD-MAP-LINES
+                   END-IF
+                   MOVE SPACES TO OD-ADDR-BYTE-AREA
+                   MOVE SPACES TO OD-HEX-AREA
+                   MOVE SPACES TO OD-ASCII-AREA
                    MOVE 0 TO OUTPUT-SUB
-                   SET ADDR-POINTER UP BY 16
+                   SET ADDR-POINTER UP BY WS-BYTES-PER-LINE
 FMGW  *
-FMGW  * AFTER INCREMENTING THE POINTER BY 16, ALSO ADD 16 TO THE
-FMGW  * ADDRESS NUMBER (WE ARE NOT SIMPLY REDEFINING ANYMORE)
+FMGW  * AFTER INCREMENTING THE POINTER, ALSO ADD THE SAME AMOUNT TO
+FMGW  * THE ADDRESS NUMBER (WE ARE NOT SIMPLY REDEFINING ANYMORE)
 FMGW  *
-FMGW               ADD 16 TO ADDR-NUMBER
+FMGW               ADD WS-BYTES-PER-LINE TO ADDR-NUMBER
                    PERFORM 100-GENERATE-ADDRESS
                END-IF
            END-PERFORM
            IF OUTPUT-SUB > 0
-               DISPLAY
-                   OUTPUT-DETAIL UPON SYSERR
-               END-DISPLAY
+               PERFORM 095-EMIT-DETAIL-LINE
+               IF WS-FIELD-MAP-ACTIVE
+                   PERFORM 097-EMIT-FIELD-MAP-LINES
+               END-IF
            END-IF
+           PERFORM 090-CLOSE-DEST-FILE
            EXIT PROGRAM
            .
+      *****************************************************************
+      ** 020-NORMALIZE-CONFIG - PICK UP THE OPTIONAL DUMPCFG-CONTROL **
+      ** ARGUMENT, IF ONE WAS PASSED, AND OPEN THE PERMANENT OUTPUT  **
+      ** DATASET IF ONE WAS REQUESTED.                               **
+      *****************************************************************
+       020-NORMALIZE-CONFIG.
+           MOVE SPACES TO WS-DEST-NAME
+           MOVE SPACES TO WS-MODE
+           SET COMPARE-POINTER TO NULL
+           MOVE 'N' TO COMPARE-ACTIVE-SW
+           MOVE 'N' TO WS-DISPLAY-BASE-SW
+           MOVE 16 TO WS-BYTES-PER-LINE
+           MOVE UNDISPLAYABLE-CHAR-SYMBOL TO WS-PLACEHOLDER-CHAR
+           MOVE 0 TO WS-FIELD-MAP-COUNT
+           MOVE 'N' TO WS-FIELD-MAP-ACTIVE-SW
+           MOVE 0 TO WS-START-OFFSET
+           MOVE 0 TO WS-MAX-BYTES
+           IF NUMBER-OF-CALL-PARAMETERS >= 3
+               MOVE DC-DEST-NAME OF DUMPCFG-CONTROL TO WS-DEST-NAME
+               MOVE DC-MODE OF DUMPCFG-CONTROL TO WS-MODE
+               INSPECT WS-MODE
+                   CONVERTING 'abcdefghijklmnopqrstuvwxyz'
+                           TO 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+               IF DC-COMPARE-PTR OF DUMPCFG-CONTROL NOT = NULL
+                   SET COMPARE-POINTER
+                     TO DC-COMPARE-PTR OF DUMPCFG-CONTROL
+                   SET COMPARE-ACTIVE TO TRUE
+               END-IF
+               IF DC-USE-DISPLAY-BASE OF DUMPCFG-CONTROL
+                   MOVE DC-DISPLAY-BASE OF DUMPCFG-CONTROL
+                     TO WS-DISPLAY-BASE
+                   SET WS-USE-DISPLAY-BASE TO TRUE
+               END-IF
+      *
+      * DC-BYTES-PER-LINE OF ZERO (THE INITIALIZED VALUE) MEANS "USE
+      * THE DEFAULT OF 16" - A CALLER-SUPPLIED VALUE OVER 32 (THE
+      * LARGEST SIZE THE OD-HEX/OD-ASCII TABLES ARE DECLARED FOR) IS
+      * SIMPLY CAPPED AT 32 RATHER THAN REJECTED.
+      *
+               IF DC-BYTES-PER-LINE OF DUMPCFG-CONTROL > 0
+                   IF DC-BYTES-PER-LINE OF DUMPCFG-CONTROL > 32
+                       MOVE 32 TO WS-BYTES-PER-LINE
+                   ELSE
+                       MOVE DC-BYTES-PER-LINE OF DUMPCFG-CONTROL
+                         TO WS-BYTES-PER-LINE
+                   END-IF
+               END-IF
+               IF DC-PLACEHOLDER-CHAR OF DUMPCFG-CONTROL NOT = SPACE
+                   MOVE DC-PLACEHOLDER-CHAR OF DUMPCFG-CONTROL
+                     TO WS-PLACEHOLDER-CHAR
+               END-IF
+      *
+      * A DC-FIELD-MAP-COUNT OVER 10 IS TREATED AS 10, THE MAXIMUM
+      * SIZE DC-FIELD-MAP IS DECLARED FOR - CALLERS SHOULDN'T DEFINE
+      * MORE THAN 10 ENTRIES IN THE FIRST PLACE (SEE DUMPCFG.CPY).
+      *
+               IF DC-FIELD-MAP-COUNT OF DUMPCFG-CONTROL > 0
+                   IF DC-FIELD-MAP-COUNT OF DUMPCFG-CONTROL > 10
+                       MOVE 10 TO WS-FIELD-MAP-COUNT
+                   ELSE
+                       MOVE DC-FIELD-MAP-COUNT OF DUMPCFG-CONTROL
+                         TO WS-FIELD-MAP-COUNT
+                   END-IF
+                   SET WS-FIELD-MAP-ACTIVE TO TRUE
+               END-IF
+               MOVE DC-START-OFFSET OF DUMPCFG-CONTROL
+                 TO WS-START-OFFSET
+               MOVE DC-MAX-BYTES OF DUMPCFG-CONTROL TO WS-MAX-BYTES
+      *
+      * THE "AFTER" BUFFER MUST LINE UP WITH THE SAME SUBRANGE OF THE
+      * "BEFORE" BUFFER THAT WS-START-OFFSET SELECTS BELOW, OR EVERY
+      * COMPARE IS MADE AGAINST THE WRONG BYTE.
+      *
+               IF COMPARE-ACTIVE
+                   SET COMPARE-POINTER UP BY WS-START-OFFSET
+               END-IF
+           END-IF
+           COMPUTE WS-ASCII-COL-START =
+               LENGTH(OD-ADDR-BYTE-AREA) + LENGTH(OD-HEX-AREA) + 1
+           MOVE 'N' TO DUMP-FILE-OPEN-SW
+           IF WS-DEST-NAME NOT = SPACES
+FMGW  *
+FMGW  * OPEN EXTEND SO SEVERAL DUMPS TAKEN DURING THE SAME RUN LAND IN
+FMGW  * THE SAME INCIDENT FILE INSTEAD OF EACH CALL WIPING OUT THE
+FMGW  * ONE BEFORE IT. IF THE FILE DOESN'T EXIST YET, OPEN EXTEND
+FMGW  * FAILS WITH STATUS 35 - FALL BACK TO OPEN OUTPUT TO CREATE IT.
+FMGW  *
+               OPEN EXTEND DUMP-OUT-FILE
+               IF DUMP-FILE-STATUS = '35'
+                   OPEN OUTPUT DUMP-OUT-FILE
+               END-IF
+      *
+      * A FILE STATUS OF '0X' IS SUCCESSFUL (STATUS 05, "OPTIONAL FILE
+      * DIDN'T EXIST", IS THE NORMAL RESULT OF OPEN EXTEND CREATING THE
+      * INCIDENT FILE THE FIRST TIME). IF THE DATASET STILL DIDN'T OPEN
+      * (BAD DD, PERMISSIONS, DISK FULL, ...) LEAVE DUMP-FILE-OPEN-SW
+      * 'N' SO 900-EMIT-LINE SIMPLY SKIPS THE WRITE - THE DUMP STILL
+      * GOES TO SYSERR EITHER WAY.
+      *
+               IF DUMP-FILE-STATUS (1 : 1) = '0'
+                   SET DUMP-FILE-OPEN TO TRUE
+               END-IF
+           END-IF
+           .
+      *****************************************************************
+      ** 025-BUILD-HEADER-LINES - BUILD THE TWO REPORT HEADER LINES  **
+      ** SIZED TO MATCH WS-BYTES-PER-LINE. THE TRADITIONAL 16-BYTE   **
+      ** LAYOUT USES THE EXACT ORIGINAL BANNER TEXT (OUTPUT-HEADER-1 **
+      ** / OUTPUT-HEADER-2) UNCHANGED; ANY OTHER WIDTH GETS A BANNER **
+      ** BUILT FROM DASH-FILL/EQUAL-FILL SIZED TO THE ACTUAL HEX AND **
+      ** CHAR COLUMN WIDTHS.                                         **
+      *****************************************************************
+       025-BUILD-HEADER-LINES.
+           IF WS-BYTES-PER-LINE = 16
+               MOVE OUTPUT-HEADER-1 TO WS-HEADER-1
+               MOVE OUTPUT-HEADER-2 TO WS-HEADER-2
+           ELSE
+               COMPUTE WS-HEX-LABEL-WIDTH =
+                   (WS-BYTES-PER-LINE * 3) - 3
+               COMPUTE WS-ASCII-LABEL-WIDTH =
+                   WS-BYTES-PER-LINE - 2
+               MOVE SPACES TO WS-HEADER-1
+               MOVE SPACES TO WS-HEADER-2
+               STRING '<-ADDR-> BYTE <'              DELIMITED BY SIZE
+                      DASH-FILL (1 : WS-HEX-LABEL-WIDTH)
+                                                      DELIMITED BY SIZE
+                      '> <'                           DELIMITED BY SIZE
+                      DASH-FILL (1 : WS-ASCII-LABEL-WIDTH)
+                                                      DELIMITED BY SIZE
+                      '>'                             DELIMITED BY SIZE
+                   INTO WS-HEADER-1
+               END-STRING
+               STRING '======== ==== ='               DELIMITED BY SIZE
+                      EQUAL-FILL (1 : WS-HEX-LABEL-WIDTH)
+                                                      DELIMITED BY SIZE
+                      '= ='                            DELIMITED BY SIZE
+                      EQUAL-FILL (1 : WS-ASCII-LABEL-WIDTH)
+                                                      DELIMITED BY SIZE
+                      '='                              DELIMITED BY SIZE
+                   INTO WS-HEADER-2
+               END-STRING
+           END-IF
+           .
+      *****************************************************************
+      ** 090-CLOSE-DEST-FILE - CLOSE THE PERMANENT OUTPUT DATASET,   **
+      ** IF ONE WAS OPENED BY 020-NORMALIZE-CONFIG.                  **
+      *****************************************************************
+       090-CLOSE-DEST-FILE.
+           IF DUMP-FILE-OPEN
+               CLOSE DUMP-OUT-FILE
+               MOVE 'N' TO DUMP-FILE-OPEN-SW
+           END-IF
+           .
+      *****************************************************************
+      ** 095-EMIT-DETAIL-LINE - EMIT ONE ACCUMULATED OUTPUT-DETAIL   **
+      ** LINE, APPLYING WHATEVER DC-MODE WAS REQUESTED. FOR EBCDIC   **
+      ** MODE, THE NATIVE CHARACTER COLUMN IS REPLACED BY THE        **
+      ** EBCDIC-TRANSLATED ONE. FOR BOTH MODE, THE NATIVE LINE IS    **
+      ** EMITTED FIRST, FOLLOWED BY A SECOND LINE ALIGNED THE SAME   **
+      ** WAY BUT SHOWING THE EBCDIC-TRANSLATED CHARACTERS. FOR JSON  **
+      ** MODE, THE HEX/CHAR TABLE LAYOUT IS BYPASSED ENTIRELY IN     **
+      ** FAVOR OF 096-EMIT-JSON-LINE.                                **
+      *****************************************************************
+       095-EMIT-DETAIL-LINE.
+           IF WS-MODE = 'JSON'
+               PERFORM 096-EMIT-JSON-LINE
+           ELSE
+               IF WS-MODE = 'EBCDIC'
+                   PERFORM VARYING COLUMN-SUB FROM 1 BY 1
+                             UNTIL COLUMN-SUB > OUTPUT-SUB
+                       MOVE OD-ASCII-ALT (COLUMN-SUB)
+                         TO OD-ASCII (COLUMN-SUB)
+                   END-PERFORM
+               END-IF
+               MOVE SPACES TO EMIT-LINE-TEXT
+               STRING OD-ADDR-BYTE-AREA DELIMITED BY SIZE
+                      OD-HEX-AREA       DELIMITED BY SIZE
+                      OD-ASCII-AREA     DELIMITED BY SIZE
+                   INTO EMIT-LINE-TEXT
+               END-STRING
+               PERFORM 900-EMIT-LINE
+               IF WS-MODE = 'BOTH'
+                   MOVE EMIT-LINE-TEXT TO ALT-LINE-TEXT
+                   PERFORM VARYING COLUMN-SUB FROM 1 BY 1
+                             UNTIL COLUMN-SUB > OUTPUT-SUB
+                       MOVE OD-ASCII-ALT (COLUMN-SUB)
+                         TO ALT-LINE-TEXT
+                           (WS-ASCII-COL-START - 1 + COLUMN-SUB : 1)
+                   END-PERFORM
+                   MOVE ALT-LINE-TEXT TO EMIT-LINE-TEXT
+                   PERFORM 900-EMIT-LINE
+               END-IF
+           END-IF
+           .
+      *****************************************************************
+      ** 096-EMIT-JSON-LINE - BUILD AND EMIT ONE JSON OBJECT FOR THE **
+      ** BYTES ACCUMULATED IN THIS OUTPUT-DETAIL GROUP (DC-MODE =    **
+      ** 'JSON'). THE QUOTE AND BACKSLASH CHARACTERS ARE THE ONLY    **
+      ** ONES THAT CAN TURN UP IN OD-ASCII THAT NEED ESCAPING FOR    **
+      ** JSON, SINCE EVERY OTHER BYTE IN OD-ASCII IS ALREADY EITHER  **
+      ** A PLAIN PRINTABLE CHARACTER OR THE UNDISPLAYABLE-CHAR-      **
+      ** SYMBOL.                                                     **
+      *****************************************************************
+       096-EMIT-JSON-LINE.
+           MOVE OD-BYTE TO JSON-BYTE-NUM
+           MOVE SPACES TO EMIT-LINE-TEXT
+           MOVE 1 TO JSON-PTR
+           STRING '{"addr":"'  DELIMITED BY SIZE
+                  OD-ADDR      DELIMITED BY SIZE
+                  '","byte":"' DELIMITED BY SIZE
+                  JSON-BYTE-NUM DELIMITED BY SIZE
+                  '","hex":['  DELIMITED BY SIZE
+               INTO EMIT-LINE-TEXT
+               WITH POINTER JSON-PTR
+           END-STRING
+           PERFORM VARYING COLUMN-SUB FROM 1 BY 1
+                     UNTIL COLUMN-SUB > OUTPUT-SUB
+               IF COLUMN-SUB > 1
+                   STRING ',' DELIMITED BY SIZE
+                       INTO EMIT-LINE-TEXT
+                       WITH POINTER JSON-PTR
+                   END-STRING
+               END-IF
+               STRING '"' DELIMITED BY SIZE
+                      OD-HEX-1 (COLUMN-SUB) DELIMITED BY SIZE
+                      OD-HEX-2 (COLUMN-SUB) DELIMITED BY SIZE
+                      '"' DELIMITED BY SIZE
+                   INTO EMIT-LINE-TEXT
+                   WITH POINTER JSON-PTR
+               END-STRING
+           END-PERFORM
+           STRING '],"ascii":"' DELIMITED BY SIZE
+               INTO EMIT-LINE-TEXT
+               WITH POINTER JSON-PTR
+           END-STRING
+           PERFORM VARYING COLUMN-SUB FROM 1 BY 1
+                     UNTIL COLUMN-SUB > OUTPUT-SUB
+               IF OD-ASCII (COLUMN-SUB) = '"'
+                   STRING '\"' DELIMITED BY SIZE
+                       INTO EMIT-LINE-TEXT
+                       WITH POINTER JSON-PTR
+                   END-STRING
+               ELSE
+                   IF OD-ASCII (COLUMN-SUB) = '\'
+                       STRING '\\' DELIMITED BY SIZE
+                           INTO EMIT-LINE-TEXT
+                           WITH POINTER JSON-PTR
+                       END-STRING
+                   ELSE
+                       STRING OD-ASCII (COLUMN-SUB) DELIMITED BY SIZE
+                           INTO EMIT-LINE-TEXT
+                           WITH POINTER JSON-PTR
+                       END-STRING
+                   END-IF
+               END-IF
+           END-PERFORM
+           STRING '"}' DELIMITED BY SIZE
+               INTO EMIT-LINE-TEXT
+               WITH POINTER JSON-PTR
+           END-STRING
+           PERFORM 900-EMIT-LINE
+           .
+      *****************************************************************
+      ** 097-EMIT-FIELD-MAP-LINES - FOR EACH DC-FIELD-MAP ENTRY THAT **
+      ** STARTS SOMEWHERE IN THE DETAIL LINE JUST EMITTED, DECODE ITS**
+      ** VALUE AND EMIT A THIRD LINE SHOWING IT LINED UP UNDER THE   **
+      ** FIELD'S HEX BYTES. NOT MEANINGFUL IN JSON MODE, SINCE THERE **
+      ** IS NO HEX COLUMN FOR THE VALUE TO LINE UP UNDER.            **
+      *****************************************************************
+       097-EMIT-FIELD-MAP-LINES.
+           IF WS-MODE NOT = 'JSON'
+               MOVE OD-BYTE TO FM-CURRENT-BYTE-NUM
+               COMPUTE WS-LINE-FIRST-OFFSET = FM-CURRENT-BYTE-NUM - 1
+               COMPUTE FM-LINE-LAST-OFFSET =
+                   WS-LINE-FIRST-OFFSET + OUTPUT-SUB - 1
+               PERFORM VARYING FM-SUB FROM 1 BY 1
+                         UNTIL FM-SUB > WS-FIELD-MAP-COUNT
+                   IF DC-FM-OFFSET (FM-SUB)
+                        >= WS-LINE-FIRST-OFFSET
+                      AND DC-FM-OFFSET (FM-SUB)
+                        <= FM-LINE-LAST-OFFSET
+                       PERFORM 098-DECODE-FIELD-MAP-VALUE
+                       IF FM-DECODE-VALID
+                           PERFORM 099-BUILD-FIELD-MAP-LINE
+                           PERFORM 900-EMIT-LINE
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF
+           .
+      *****************************************************************
+      ** 098-DECODE-FIELD-MAP-VALUE - DECODE THE DC-FIELD-MAP (FM-SUB)**
+      ** FIELD DIRECTLY FROM BUFFER INTO FM-DECODE-VALUE. SETS        **
+      ** FM-DECODE-VALID-SW TO 'N' FOR A FIELD LONGER THAN 8 BYTES OR **
+      ** AN UNRECOGNIZED DC-FM-TYPE, RATHER THAN GUESSING.            **
+      *****************************************************************
+       098-DECODE-FIELD-MAP-VALUE.
+           MOVE 0 TO FM-DECODE-VALUE
+           MOVE 'Y' TO FM-DECODE-VALID-SW
+           MOVE 'N' TO FM-NEGATIVE-SW
+           MOVE DC-FM-TYPE (FM-SUB) TO FM-TYPE-NORM
+           INSPECT FM-TYPE-NORM
+               CONVERTING 'abcdefghijklmnopqrstuvwxyz'
+                       TO 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+           IF DC-FM-LENGTH (FM-SUB) > 8
+               MOVE 'N' TO FM-DECODE-VALID-SW
+           ELSE
+               IF FM-TYPE-NORM = 'COMP-3'
+                   PERFORM VARYING FM-BYTE-SUB FROM 1 BY 1
+                             UNTIL FM-BYTE-SUB >
+                                DC-FM-LENGTH (FM-SUB)
+                       MOVE BUFFER (DC-FM-OFFSET (FM-SUB)
+                                    + FM-BYTE-SUB : 1) TO PIC-X
+                       DIVIDE PIC-HALFWORD BY 16
+                           GIVING FM-NIBBLE-HI
+                           REMAINDER FM-NIBBLE-LO
+                       END-DIVIDE
+                       IF FM-BYTE-SUB =
+                              DC-FM-LENGTH (FM-SUB)
+                           COMPUTE FM-DECODE-VALUE =
+                               (FM-DECODE-VALUE * 10) + FM-NIBBLE-HI
+                           IF FM-NIBBLE-LO = 11 OR FM-NIBBLE-LO = 13
+                               MOVE 'Y' TO FM-NEGATIVE-SW
+                           END-IF
+                       ELSE
+                           COMPUTE FM-DECODE-VALUE =
+                               (FM-DECODE-VALUE * 100)
+                               + (FM-NIBBLE-HI * 10) + FM-NIBBLE-LO
+                       END-IF
+                   END-PERFORM
+                   IF FM-NEGATIVE-SW = 'Y'
+                       COMPUTE FM-DECODE-VALUE = FM-DECODE-VALUE * -1
+                   END-IF
+               ELSE
+                   IF FM-TYPE-NORM = 'COMP' OR FM-TYPE-NORM = 'BINARY'
+                      OR FM-TYPE-NORM = 'COMP-4'
+      *
+      * PLAIN COMP/BINARY/COMP-4 ARE BIG-ENDIAN UNDER THIS SHOP'S
+      * "-STD=IBM" BUILD (SEE THE binary-byteorder SETTING IN
+      * GNUCOBOL'S IBM DIALECT CONFIG), SO THE FIRST BYTE IN STORAGE
+      * IS THE MOST SIGNIFICANT ONE - WALK THE BYTES FORWARD.
+      *
+                       PERFORM VARYING FM-BYTE-SUB FROM 1 BY 1
+                                 UNTIL FM-BYTE-SUB >
+                                    DC-FM-LENGTH (FM-SUB)
+                           MOVE BUFFER (DC-FM-OFFSET (FM-SUB)
+                                        + FM-BYTE-SUB : 1) TO PIC-X
+                           COMPUTE FM-DECODE-VALUE =
+                               (FM-DECODE-VALUE * 256) + PIC-HALFWORD
+                       END-PERFORM
+                   ELSE
+                       IF FM-TYPE-NORM = 'COMP-5'
+      *
+      * COMP-5 (AND GNUCOBOL'S BINARY-SHORT/BINARY-LONG/BINARY-DOUBLE,
+      * WHICH SHOULD BE MAPPED HERE AS 'COMP-5' TOO) IS ALWAYS NATIVE
+      * MACHINE BYTE ORDER REGARDLESS OF DIALECT - LITTLE-ENDIAN ON
+      * THIS PLATFORM - SO THE LAST BYTE IN STORAGE IS THE MOST
+      * SIGNIFICANT ONE. WALK THE BYTES BACKWARD INSTEAD.
+      *
+                           PERFORM VARYING FM-BYTE-SUB
+                                     FROM DC-FM-LENGTH (FM-SUB) BY -1
+                                     UNTIL FM-BYTE-SUB < 1
+                               MOVE BUFFER (DC-FM-OFFSET (FM-SUB)
+                                            + FM-BYTE-SUB : 1) TO PIC-X
+                               COMPUTE FM-DECODE-VALUE =
+                                   (FM-DECODE-VALUE * 256)
+                                   + PIC-HALFWORD
+                           END-PERFORM
+                       ELSE
+                           MOVE 'N' TO FM-DECODE-VALID-SW
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           .
+      *****************************************************************
+      ** 099-BUILD-FIELD-MAP-LINE - FORMAT FM-DECODE-VALUE INTO      **
+      ** EMIT-LINE-TEXT, STARTING AT THE HEX COLUMN WHERE DC-FM-     **
+      ** OFFSET (FM-SUB) BEGINS ON THE CURRENT LINE.                 **
+      *****************************************************************
+       099-BUILD-FIELD-MAP-LINE.
+           MOVE SPACES TO EMIT-LINE-TEXT
+           COMPUTE FM-START-COL =
+               LENGTH (OD-ADDR-BYTE-AREA)
+               + ((DC-FM-OFFSET (FM-SUB)
+                    - WS-LINE-FIRST-OFFSET) * 3) + 1
+           MOVE FM-DECODE-VALUE TO FM-DECODE-DISPLAY
+           STRING DC-FM-TYPE (FM-SUB)
+                                              DELIMITED BY SPACE
+                  '='                        DELIMITED BY SIZE
+                  FUNCTION TRIM (FM-DECODE-DISPLAY)
+                                              DELIMITED BY SIZE
+               INTO EMIT-LINE-TEXT (FM-START-COL : )
+           END-STRING
+           .
+      *****************************************************************
+      ** 900-EMIT-LINE - WRITE ONE LINE OF EMIT-LINE-TEXT TO SYSERR, **
+      ** AND ALSO TO THE PERMANENT OUTPUT DATASET WHEN ONE IS OPEN.  **
+      *****************************************************************
+       900-EMIT-LINE.
+           DISPLAY
+               EMIT-LINE-TEXT UPON SYSERR
+           END-DISPLAY
+           IF DUMP-FILE-OPEN
+               MOVE EMIT-LINE-TEXT TO DUMP-OUT-RECORD
+               WRITE DUMP-OUT-RECORD
+           END-IF
+           .
        100-GENERATE-ADDRESS.
            MOVE 8 TO ADDR-SUB
            MOVE ADDR-NUMBER TO ADDR-VALUE
            MOVE ALL '0' TO OD-ADDR
+      *
+      * OD-ADDR-HEX ONLY HAS 8 POSITIONS (32 BITS WORTH OF HEX
+      * DIGITS) - STOP FILLING IN ONCE THEY'RE USED UP RATHER THAN
+      * SUBSCRIPTING OD-ADDR-HEX OUT OF RANGE. AN ADDRESS THAT STILL
+      * DOESN'T FIT IS SIMPLY SHOWN TRUNCATED TO ITS LOW 8 HEX DIGITS.
+      *
            PERFORM WITH TEST BEFORE UNTIL ADDR-VALUE = 0
+                                       OR ADDR-SUB < 1
                DIVIDE ADDR-VALUE BY 16
                    GIVING ADDR-VALUE
                    REMAINDER NIBBLE
