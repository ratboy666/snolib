@@ -4,6 +4,13 @@
       ** THIS IS A PROGRAM THAT DEMONSTRATES (AND TESTS) THE USE OF  **
       ** THE "COBDUMP" SUBROUTINE.                                   **
       **                                                             **
+      ** THE OUTPUT OF THE THREE CALLS BELOW IS ROUTED (VIA THE      **
+      ** DUMPCFG-CONTROL DEST-NAME/DISPLAY-BASE OPTIONS) TO A FIXED, **
+      ** REPEATABLE FILE AND COMPARED AGAINST THE CHECKED-IN GOLDEN  **
+      ** FILE COBDUMPTEST.GOLD. RETURN-CODE IS 0 ON A MATCH, 1 ON A  **
+      ** MISMATCH, SO A FORMATTING REGRESSION IN COBDUMP IS CAUGHT   **
+      ** BY THE BUILD INSTEAD OF BY EYEBALLING SYSERR.               **
+      **                                                             **
       ** AUTHOR: GARY L. CUTLER                                      **
       **         CUTLERGL@GMAIL.COM                                  **
       **                                                             **
@@ -13,8 +20,29 @@
       **  DATE  CHANGE DESCRIPTION                                   **
       ** ====== ==================================================== **
       ** GC0609 INITIAL CODING.                                      **
+      ** FW0826 REWORKED AS AN AUTOMATED GOLDEN-FILE REGRESSION       **
+      **        CHECK - OUTPUT IS NOW CAPTURED TO A FILE (WITH A     **
+      **        FIXED DISPLAY-BASE SO THE ADDRESS COLUMN IS          **
+      **        REPEATABLE) AND DIFFED AGAINST COBDUMPTEST.GOLD      **
+      ** FW0826 ADDED CALLS COVERING DC-MODE (EBCDIC/BOTH/JSON),     **
+      **        DC-BYTES-PER-LINE, DC-COMPARE-PTR, DC-PLACEHOLDER-   **
+      **        CHAR, DC-FIELD-MAP, AND DC-START-OFFSET/DC-MAX-      **
+      **        BYTES SO A REGRESSION IN ANY OF THOSE KNOBS IS       **
+      **        CAUGHT HERE TOO, NOT JUST THE DEFAULT-WIDTH PATH     **
       *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACTUAL-FILE ASSIGN TO DYNAMIC WS-ACTUAL-NAME
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT GOLDEN-FILE ASSIGN TO DYNAMIC WS-GOLDEN-NAME
+               ORGANIZATION LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  ACTUAL-FILE.
+       01  ACTUAL-RECORD                PIC X(256).
+       FD  GOLDEN-FILE.
+       01  GOLDEN-RECORD                PIC X(256).
        WORKING-STORAGE SECTION.
 
        01  TEST-DATA.
@@ -37,21 +65,234 @@
 
        01  TEST-DATA-2.
            05 PIC X(16) VALUE X'0F0E0D0C0B0A09080706050403020100'.
-       
+
+       01  TEST-DATA-2-AFTER.
+           05 PIC X(16) VALUE X'0F0E0D0C0BFF09080706FF0403020100'.
+
+       01  TEST-FIELD-MAP-BUFFER.
+           05 TFM-COMP3-FIELD           PIC S9(5) COMP-3 VALUE 1234.
+           05 TFM-COMP-FIELD            USAGE BINARY-LONG VALUE 5678.
+           05 PIC X(8) VALUE SPACES.
+
+       01  WS-ACTUAL-NAME               PIC X(64) VALUE
+           'COBDUMPTEST.ACT'.
+       01  WS-GOLDEN-NAME                PIC X(64) VALUE
+           'COBDUMPTEST.GOLD'.
+
+       01  ACTUAL-EOF-SW                PIC X(1) VALUE 'N'.
+           88 ACTUAL-EOF                         VALUE 'Y'.
+       01  GOLDEN-EOF-SW                PIC X(1) VALUE 'N'.
+           88 GOLDEN-EOF                         VALUE 'Y'.
+       01  MISMATCH-SW                  PIC X(1) VALUE 'N'.
+           88 MISMATCH-FOUND                     VALUE 'Y'.
+
+       COPY DUMPCFG.
+
        PROCEDURE DIVISION.
 
        010-CALL-COBDUMP.
+      *
+      * COBDUMP OPENS ITS DESTINATION FILE WITH OPEN EXTEND SO SEVERAL
+      * DUMPS TAKEN DURING THE SAME RUN ACCUMULATE INTO ONE FILE -
+      * TRUNCATE WS-ACTUAL-NAME HERE FIRST SO EACH TEST RUN STARTS
+      * FROM A CLEAN FILE INSTEAD OF PILING ONTO THE LAST RUN'S OUTPUT.
+      *
+           OPEN OUTPUT ACTUAL-FILE
+           CLOSE ACTUAL-FILE
+
+           INITIALIZE DUMPCFG-CONTROL
+           MOVE WS-ACTUAL-NAME TO DC-DEST-NAME OF DUMPCFG-CONTROL
+           SET DC-USE-DISPLAY-BASE OF DUMPCFG-CONTROL TO TRUE
+           MOVE 0 TO DC-DISPLAY-BASE OF DUMPCFG-CONTROL
+
            CALL 'COBDUMP'
-               USING TEST-DATA
+               USING TEST-DATA, LENGTH OF TEST-DATA, DUMPCFG-CONTROL
            END-CALL
 
            CALL 'COBDUMP'
-               USING TEST-DATA, 64
+               USING TEST-DATA, 64, DUMPCFG-CONTROL
            END-CALL
 
            CALL 'COBDUMP'
-               USING TEST-DATA-2
+               USING TEST-DATA-2, LENGTH OF TEST-DATA-2,
+                     DUMPCFG-CONTROL
            END-CALL
 
+           PERFORM 011-TEST-EBCDIC-MODE
+           PERFORM 012-TEST-BOTH-MODE
+           PERFORM 013-TEST-JSON-MODE
+           PERFORM 014-TEST-COMPARE-PTR
+           PERFORM 015-TEST-BYTES-PER-LINE
+           PERFORM 016-TEST-PLACEHOLDER-CHAR
+           PERFORM 017-TEST-FIELD-MAP
+           PERFORM 018-TEST-PARTIAL-DUMP
+
+           PERFORM 020-COMPARE-TO-GOLDEN
+
+           IF MISMATCH-FOUND
+               DISPLAY 'COBDUMPTEST: FAIL - OUTPUT DOES NOT MATCH '
+                       'COBDUMPTEST.GOLD' UPON SYSERR
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               DISPLAY 'COBDUMPTEST: PASS' UPON SYSERR
+               MOVE 0 TO RETURN-CODE
+           END-IF
+
            STOP RUN
            .
+      *****************************************************************
+      ** 011-TEST-EBCDIC-MODE - DC-MODE = 'EBCDIC'.                  **
+      *****************************************************************
+       011-TEST-EBCDIC-MODE.
+           INITIALIZE DUMPCFG-CONTROL
+           MOVE WS-ACTUAL-NAME TO DC-DEST-NAME OF DUMPCFG-CONTROL
+           SET DC-USE-DISPLAY-BASE OF DUMPCFG-CONTROL TO TRUE
+           MOVE 0 TO DC-DISPLAY-BASE OF DUMPCFG-CONTROL
+           MOVE 'EBCDIC' TO DC-MODE OF DUMPCFG-CONTROL
+           CALL 'COBDUMP'
+               USING TEST-DATA-2, LENGTH OF TEST-DATA-2,
+                     DUMPCFG-CONTROL
+           END-CALL
+           .
+      *****************************************************************
+      ** 012-TEST-BOTH-MODE - DC-MODE = 'BOTH'.                      **
+      *****************************************************************
+       012-TEST-BOTH-MODE.
+           INITIALIZE DUMPCFG-CONTROL
+           MOVE WS-ACTUAL-NAME TO DC-DEST-NAME OF DUMPCFG-CONTROL
+           SET DC-USE-DISPLAY-BASE OF DUMPCFG-CONTROL TO TRUE
+           MOVE 0 TO DC-DISPLAY-BASE OF DUMPCFG-CONTROL
+           MOVE 'BOTH' TO DC-MODE OF DUMPCFG-CONTROL
+           CALL 'COBDUMP'
+               USING TEST-DATA-2, LENGTH OF TEST-DATA-2,
+                     DUMPCFG-CONTROL
+           END-CALL
+           .
+      *****************************************************************
+      ** 013-TEST-JSON-MODE - DC-MODE = 'JSON'.                      **
+      *****************************************************************
+       013-TEST-JSON-MODE.
+           INITIALIZE DUMPCFG-CONTROL
+           MOVE WS-ACTUAL-NAME TO DC-DEST-NAME OF DUMPCFG-CONTROL
+           SET DC-USE-DISPLAY-BASE OF DUMPCFG-CONTROL TO TRUE
+           MOVE 0 TO DC-DISPLAY-BASE OF DUMPCFG-CONTROL
+           MOVE 'JSON' TO DC-MODE OF DUMPCFG-CONTROL
+           CALL 'COBDUMP'
+               USING TEST-DATA-2, LENGTH OF TEST-DATA-2,
+                     DUMPCFG-CONTROL
+           END-CALL
+           .
+      *****************************************************************
+      ** 014-TEST-COMPARE-PTR - DC-COMPARE-PTR TWO-BUFFER COMPARE.   **
+      *****************************************************************
+       014-TEST-COMPARE-PTR.
+           INITIALIZE DUMPCFG-CONTROL
+           MOVE WS-ACTUAL-NAME TO DC-DEST-NAME OF DUMPCFG-CONTROL
+           SET DC-USE-DISPLAY-BASE OF DUMPCFG-CONTROL TO TRUE
+           MOVE 0 TO DC-DISPLAY-BASE OF DUMPCFG-CONTROL
+           SET DC-COMPARE-PTR OF DUMPCFG-CONTROL
+               TO ADDRESS OF TEST-DATA-2-AFTER
+           CALL 'COBDUMP'
+               USING TEST-DATA-2, LENGTH OF TEST-DATA-2,
+                     DUMPCFG-CONTROL
+           END-CALL
+           .
+      *****************************************************************
+      ** 015-TEST-BYTES-PER-LINE - DC-BYTES-PER-LINE NON-DEFAULT.    **
+      *****************************************************************
+       015-TEST-BYTES-PER-LINE.
+           INITIALIZE DUMPCFG-CONTROL
+           MOVE WS-ACTUAL-NAME TO DC-DEST-NAME OF DUMPCFG-CONTROL
+           SET DC-USE-DISPLAY-BASE OF DUMPCFG-CONTROL TO TRUE
+           MOVE 0 TO DC-DISPLAY-BASE OF DUMPCFG-CONTROL
+           MOVE 8 TO DC-BYTES-PER-LINE OF DUMPCFG-CONTROL
+           CALL 'COBDUMP'
+               USING TEST-DATA-2, LENGTH OF TEST-DATA-2,
+                     DUMPCFG-CONTROL
+           END-CALL
+           .
+      *****************************************************************
+      ** 016-TEST-PLACEHOLDER-CHAR - DC-PLACEHOLDER-CHAR OVERRIDE.   **
+      *****************************************************************
+       016-TEST-PLACEHOLDER-CHAR.
+           INITIALIZE DUMPCFG-CONTROL
+           MOVE WS-ACTUAL-NAME TO DC-DEST-NAME OF DUMPCFG-CONTROL
+           SET DC-USE-DISPLAY-BASE OF DUMPCFG-CONTROL TO TRUE
+           MOVE 0 TO DC-DISPLAY-BASE OF DUMPCFG-CONTROL
+           MOVE '*' TO DC-PLACEHOLDER-CHAR OF DUMPCFG-CONTROL
+           CALL 'COBDUMP'
+               USING TEST-DATA-2, LENGTH OF TEST-DATA-2,
+                     DUMPCFG-CONTROL
+           END-CALL
+           .
+      *****************************************************************
+      ** 017-TEST-FIELD-MAP - DC-FIELD-MAP COMP-3/COMP-5 ANNOTATION.  **
+      *****************************************************************
+       017-TEST-FIELD-MAP.
+           INITIALIZE DUMPCFG-CONTROL
+           MOVE WS-ACTUAL-NAME TO DC-DEST-NAME OF DUMPCFG-CONTROL
+           SET DC-USE-DISPLAY-BASE OF DUMPCFG-CONTROL TO TRUE
+           MOVE 0 TO DC-DISPLAY-BASE OF DUMPCFG-CONTROL
+           MOVE 2 TO DC-FIELD-MAP-COUNT OF DUMPCFG-CONTROL
+           MOVE 0 TO DC-FM-OFFSET (1)
+           MOVE 3 TO DC-FM-LENGTH (1)
+           MOVE 'COMP-3' TO DC-FM-TYPE (1)
+           MOVE 3 TO DC-FM-OFFSET (2)
+           MOVE 4 TO DC-FM-LENGTH (2)
+           MOVE 'COMP-5' TO DC-FM-TYPE (2)
+           CALL 'COBDUMP'
+               USING TEST-FIELD-MAP-BUFFER,
+                     LENGTH OF TEST-FIELD-MAP-BUFFER,
+                     DUMPCFG-CONTROL
+           END-CALL
+           .
+      *****************************************************************
+      ** 018-TEST-PARTIAL-DUMP - DC-START-OFFSET/DC-MAX-BYTES.       **
+      *****************************************************************
+       018-TEST-PARTIAL-DUMP.
+           INITIALIZE DUMPCFG-CONTROL
+           MOVE WS-ACTUAL-NAME TO DC-DEST-NAME OF DUMPCFG-CONTROL
+           SET DC-USE-DISPLAY-BASE OF DUMPCFG-CONTROL TO TRUE
+           MOVE 0 TO DC-DISPLAY-BASE OF DUMPCFG-CONTROL
+           MOVE 16 TO DC-START-OFFSET OF DUMPCFG-CONTROL
+           MOVE 16 TO DC-MAX-BYTES OF DUMPCFG-CONTROL
+           CALL 'COBDUMP'
+               USING TEST-DATA, LENGTH OF TEST-DATA,
+                     DUMPCFG-CONTROL
+           END-CALL
+           .
+      *****************************************************************
+      ** 020-COMPARE-TO-GOLDEN - LINE-BY-LINE COMPARE OF THE OUTPUT  **
+      ** JUST CAPTURED (ACTUAL-FILE) AGAINST THE CHECKED-IN GOLDEN   **
+      ** FILE. SETS MISMATCH-FOUND ON ANY DIFFERING LINE OR ON A     **
+      ** LINE-COUNT MISMATCH.                                        **
+      *****************************************************************
+       020-COMPARE-TO-GOLDEN.
+           MOVE 'N' TO ACTUAL-EOF-SW
+           MOVE 'N' TO GOLDEN-EOF-SW
+           MOVE 'N' TO MISMATCH-SW
+           OPEN INPUT ACTUAL-FILE
+           OPEN INPUT GOLDEN-FILE
+           READ ACTUAL-FILE
+               AT END SET ACTUAL-EOF TO TRUE
+           END-READ
+           READ GOLDEN-FILE
+               AT END SET GOLDEN-EOF TO TRUE
+           END-READ
+           PERFORM WITH TEST BEFORE UNTIL ACTUAL-EOF OR GOLDEN-EOF
+               IF ACTUAL-RECORD NOT = GOLDEN-RECORD
+                   SET MISMATCH-FOUND TO TRUE
+               END-IF
+               READ ACTUAL-FILE
+                   AT END SET ACTUAL-EOF TO TRUE
+               END-READ
+               READ GOLDEN-FILE
+                   AT END SET GOLDEN-EOF TO TRUE
+               END-READ
+           END-PERFORM
+           IF (NOT ACTUAL-EOF) OR (NOT GOLDEN-EOF)
+               SET MISMATCH-FOUND TO TRUE
+           END-IF
+           CLOSE ACTUAL-FILE
+           CLOSE GOLDEN-FILE
+           .
