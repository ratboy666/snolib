@@ -0,0 +1,285 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBDUMPUTIL.
+      *****************************************************************
+      ** STANDALONE BATCH UTILITY THAT HEX-DUMPS AN ARBITRARY FILE   **
+      ** USING COBDUMP, WITHOUT REQUIRING A ONE-OFF CALLING PROGRAM  **
+      ** TO BE WRITTEN OR MODIFIED FIRST.                            **
+      **                                                             **
+      ** RUN WITH A SINGLE PARM STRING (VIA JCL PARM=, OR THE FIRST  **
+      ** COMMAND-LINE ARGUMENT UNDER GNUCOBOL) OF UP TO SIX COMMA-   **
+      ** SEPARATED VALUES:                                           **
+      **                                                             **
+      **   DSN,RECLEN,START-RECORD,RECORD-COUNT,CKPT-INTERVAL,RESUME **
+      **                                                             **
+      **   DSN           - REQUIRED. NAME OF THE FILE TO DUMP        **
+      **                   (ASSIGNED DYNAMICALLY AT RUN TIME).       **
+      **   RECLEN        - OPTIONAL. FIXED RECORD LENGTH TO READ.    **
+      **                   DEFAULTS TO 80.                            **
+      **   START-RECORD  - OPTIONAL. FIRST RECORD NUMBER TO DUMP.    **
+      **                   DEFAULTS TO 1.                             **
+      **   RECORD-COUNT  - OPTIONAL. HOW MANY RECORDS TO DUMP.       **
+      **                   DEFAULTS TO 0, MEANING "ALL REMAINING     **
+      **                   RECORDS FROM START-RECORD TO END OF FILE".**
+      **   CKPT-INTERVAL - OPTIONAL. WRITE THE RECORD NUMBER JUST    **
+      **                   DUMPED TO A CHECKPOINT FILE (DSN WITH     **
+      **                   ".CKPT" APPENDED) EVERY N RECORDS.        **
+      **                   DEFAULTS TO 0, MEANING "NO CHECKPOINTING".**
+      **   RESUME        - OPTIONAL. 'Y' MEANS READ THE CHECKPOINT   **
+      **                   FILE LEFT BY A PRIOR, INTERRUPTED RUN AND **
+      **                   START WITH THE RECORD AFTER THE ONE IT    **
+      **                   LAST RECORDED, OVERRIDING START-RECORD.   **
+      **                   DEFAULTS TO 'N'.                           **
+      **                                                             **
+      ** EXAMPLE: 'MY.INPUT.FILE,133,4000,200' DUMPS 200 133-BYTE    **
+      ** RECORDS STARTING AT RECORD 4000 OF MY.INPUT.FILE.           **
+      **                                                             **
+      ** EXAMPLE: 'MY.INPUT.FILE,133,1,4000000,100000' CHECKPOINTS   **
+      ** MY.INPUT.FILE.CKPT EVERY 100,000 RECORDS; IF THE JOB DIES   **
+      ** AT RECORD 3,800,000, RERUNNING WITH ',,,,Y' APPENDED (I.E.  **
+      ** 'MY.INPUT.FILE,133,1,4000000,100000,Y') PICKS UP AT RECORD  **
+      ** 3,800,001 INSTEAD OF STARTING OVER.                          **
+      **                                                             **
+      ** EACH RECORD IS DUMPED WITH DC-USE-DISPLAY-BASE SET SO THE   **
+      ** ADDRESS COLUMN SHOWS THE RECORD NUMBER RATHER THAN A        **
+      ** MEANINGLESS MASKED WORKING-STORAGE ADDRESS.                 **
+      **                                                             **
+      ** AUTHOR:       FRED WEIGEL                                   **
+      **                                                             **
+      ** DATE-WRITTEN: AUGUST 8, 2026                                **
+      **                                                             **
+      *****************************************************************
+      **  DATE  CHANGE DESCRIPTION                                   **
+      ** ====== ==================================================== **
+      ** FW0826 INITIAL CODING                                       **
+      ** FW0826 ADDED CHECKPOINT/RESTART SUPPORT FOR LARGE DUMP RUNS  **
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DUMP-INPUT-FILE ASSIGN TO DYNAMIC WS-INPUT-DSN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-INPUT-FILE-STATUS.
+           SELECT OPTIONAL CHECKPOINT-FILE
+               ASSIGN TO DYNAMIC WS-CHECKPOINT-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DUMP-INPUT-FILE
+           RECORD IS VARYING IN SIZE FROM 1 TO 32760 CHARACTERS
+           DEPENDING ON WS-INPUT-RECLEN.
+       01  DUMP-INPUT-RECORD          PIC X(32760).
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD          PIC X(20).
+       WORKING-STORAGE SECTION.
+
+       01  WS-PARM-STRING             PIC X(256) VALUE SPACES.
+
+       01  WS-PARM-FIELDS.
+           05 WS-INPUT-DSN            PIC X(64)  VALUE SPACES.
+           05 WS-PARM-RECLEN          PIC X(9)   VALUE SPACES.
+           05 WS-PARM-START-RECORD    PIC X(9)   VALUE SPACES.
+           05 WS-PARM-RECORD-COUNT    PIC X(9)   VALUE SPACES.
+           05 WS-PARM-CKPT-INTERVAL   PIC X(9)   VALUE SPACES.
+           05 WS-PARM-RESUME          PIC X(1)   VALUE SPACES.
+
+       01  WS-INPUT-RECLEN            USAGE BINARY-LONG VALUE 80.
+       01  WS-START-RECORD            PIC 9(9)   VALUE 1.
+       01  WS-RECORD-COUNT            PIC 9(9)   VALUE 0.
+       01  WS-CKPT-INTERVAL           PIC 9(9)   VALUE 0.
+       01  WS-RESUME-SW               PIC X(1)   VALUE 'N'.
+           88 WS-RESUME-REQUESTED                VALUE 'Y'.
+
+       01  WS-INPUT-FILE-STATUS       PIC X(2)   VALUE SPACES.
+       01  WS-RECORDS-READ            PIC 9(9)   VALUE 0.
+       01  WS-RECORDS-DUMPED          PIC 9(9)   VALUE 0.
+
+       01  WS-CHECKPOINT-DSN          PIC X(74)  VALUE SPACES.
+       01  WS-CHECKPOINT-FILE-STATUS  PIC X(2)   VALUE SPACES.
+       01  WS-CKPT-QUOTIENT           PIC 9(9)   VALUE 0.
+       01  WS-CKPT-REMAINDER          PIC 9(9)   VALUE 0.
+
+       01  INPUT-EOF-SW               PIC X(1)   VALUE 'N'.
+           88 INPUT-EOF                          VALUE 'Y'.
+
+       COPY DUMPCFG.
+
+       PROCEDURE DIVISION.
+
+       000-COBDUMPUTIL.
+           PERFORM 010-PARSE-PARM
+           PERFORM 015-BUILD-CHECKPOINT-NAME
+           IF WS-RESUME-REQUESTED
+               PERFORM 016-LOAD-CHECKPOINT
+           END-IF
+           PERFORM 020-OPEN-INPUT
+           PERFORM 100-DUMP-RECORDS
+           PERFORM 900-CLOSE-INPUT
+           DISPLAY 'COBDUMPUTIL: ' WS-RECORDS-DUMPED
+                   ' RECORD(S) DUMPED FROM ' WS-INPUT-DSN
+                   UPON SYSERR
+           STOP RUN
+           .
+      *****************************************************************
+      ** 010-PARSE-PARM - SPLIT THE PARM STRING (ONE COMMAND-LINE     **
+      ** ARGUMENT) INTO ITS SIX COMMA-DELIMITED FIELDS AND CONVERT    **
+      ** THE NUMERIC ONES, LEAVING THE COMPILED-IN DEFAULTS IN PLACE  **
+      ** FOR ANY FIELD THE CALLER LEFT OFF.                           **
+      *****************************************************************
+       010-PARSE-PARM.
+           ACCEPT WS-PARM-STRING FROM COMMAND-LINE
+           UNSTRING WS-PARM-STRING DELIMITED BY ','
+               INTO WS-INPUT-DSN, WS-PARM-RECLEN,
+                    WS-PARM-START-RECORD, WS-PARM-RECORD-COUNT,
+                    WS-PARM-CKPT-INTERVAL, WS-PARM-RESUME
+           END-UNSTRING
+           IF WS-PARM-RECLEN NOT = SPACES
+               MOVE WS-PARM-RECLEN TO WS-INPUT-RECLEN
+           END-IF
+           IF WS-PARM-START-RECORD NOT = SPACES
+               MOVE WS-PARM-START-RECORD TO WS-START-RECORD
+           END-IF
+           IF WS-PARM-RECORD-COUNT NOT = SPACES
+               MOVE WS-PARM-RECORD-COUNT TO WS-RECORD-COUNT
+           END-IF
+           IF WS-PARM-CKPT-INTERVAL NOT = SPACES
+               MOVE WS-PARM-CKPT-INTERVAL TO WS-CKPT-INTERVAL
+           END-IF
+           IF WS-PARM-RESUME NOT = SPACES
+               MOVE WS-PARM-RESUME TO WS-RESUME-SW
+               INSPECT WS-RESUME-SW
+                   CONVERTING 'abcdefghijklmnopqrstuvwxyz'
+                           TO 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+           END-IF
+           IF WS-START-RECORD = 0
+               MOVE 1 TO WS-START-RECORD
+           END-IF
+           .
+      *****************************************************************
+      ** 015-BUILD-CHECKPOINT-NAME - THE CHECKPOINT FILE IS ALWAYS    **
+      ** THE INPUT DSN WITH ".CKPT" APPENDED, SO A RESTART RUN NEEDS  **
+      ** NO EXTRA FILENAME PARAMETER OF ITS OWN.                      **
+      *****************************************************************
+       015-BUILD-CHECKPOINT-NAME.
+           STRING WS-INPUT-DSN DELIMITED BY SPACE
+                  '.CKPT'      DELIMITED BY SIZE
+                  INTO WS-CHECKPOINT-DSN
+           END-STRING
+           .
+      *****************************************************************
+      ** 016-LOAD-CHECKPOINT - WHEN RESUME='Y', READ THE RECORD       **
+      ** NUMBER LEFT BY A PRIOR RUN'S LAST CHECKPOINT AND START WITH  **
+      ** THE NEXT RECORD INSTEAD OF WS-START-RECORD. A MISSING        **
+      ** CHECKPOINT FILE (NO PRIOR RUN, OR ONE THAT NEVER GOT AS FAR  **
+      ** AS A CHECKPOINT) IS NOT AN ERROR - START-RECORD IS LEFT AS   **
+      ** GIVEN.                                                       **
+      *****************************************************************
+       016-LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-FILE-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE CHECKPOINT-RECORD TO WS-START-RECORD
+                       ADD 1 TO WS-START-RECORD
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+       020-OPEN-INPUT.
+           OPEN INPUT DUMP-INPUT-FILE
+           MOVE 'N' TO INPUT-EOF-SW
+           IF WS-INPUT-FILE-STATUS NOT = '00'
+               DISPLAY 'COBDUMPUTIL: UNABLE TO OPEN ' WS-INPUT-DSN
+                       ' - FILE STATUS ' WS-INPUT-FILE-STATUS
+                       UPON SYSERR
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           .
+      *****************************************************************
+      ** 100-DUMP-RECORDS - READ THE FILE SEQUENTIALLY, SKIPPING      **
+      ** RECORDS BEFORE WS-START-RECORD, AND CALL COBDUMP ONCE PER    **
+      ** RECORD UNTIL WS-RECORD-COUNT RECORDS HAVE BEEN DUMPED (OR,   **
+      ** WHEN WS-RECORD-COUNT IS ZERO, THROUGH END OF FILE).          **
+      *****************************************************************
+       100-DUMP-RECORDS.
+           PERFORM 110-READ-INPUT
+           PERFORM WITH TEST BEFORE UNTIL INPUT-EOF
+               ADD 1 TO WS-RECORDS-READ
+               IF WS-RECORDS-READ >= WS-START-RECORD
+                   PERFORM 150-DUMP-ONE-RECORD
+                   ADD 1 TO WS-RECORDS-DUMPED
+                   IF WS-CKPT-INTERVAL > 0
+                       DIVIDE WS-RECORDS-DUMPED BY WS-CKPT-INTERVAL
+                           GIVING WS-CKPT-QUOTIENT
+                           REMAINDER WS-CKPT-REMAINDER
+                       IF WS-CKPT-REMAINDER = 0
+                           PERFORM 160-WRITE-CHECKPOINT
+                       END-IF
+                   END-IF
+                   IF (WS-RECORD-COUNT > 0)
+                       AND (WS-RECORDS-DUMPED >= WS-RECORD-COUNT)
+                       EXIT PERFORM
+                   END-IF
+               END-IF
+               PERFORM 110-READ-INPUT
+           END-PERFORM
+           .
+       110-READ-INPUT.
+           READ DUMP-INPUT-FILE
+               AT END SET INPUT-EOF TO TRUE
+           END-READ
+           IF NOT INPUT-EOF
+               PERFORM 9800-DUMP-INPUT-FILE-STATUS-CHECK
+           END-IF
+           .
+       150-DUMP-ONE-RECORD.
+           INITIALIZE DUMPCFG-CONTROL
+           SET DC-USE-DISPLAY-BASE OF DUMPCFG-CONTROL TO TRUE
+           MOVE WS-RECORDS-READ TO DC-DISPLAY-BASE OF DUMPCFG-CONTROL
+           CALL 'COBDUMP'
+               USING DUMP-INPUT-RECORD, WS-INPUT-RECLEN,
+                     DUMPCFG-CONTROL
+           END-CALL
+           .
+      *****************************************************************
+      ** 160-WRITE-CHECKPOINT - REWRITE THE CHECKPOINT FILE WITH THE  **
+      ** RECORD NUMBER JUST DUMPED. THE FILE IS TRUNCATED AND         **
+      ** REWRITTEN (RATHER THAN APPENDED TO) SO IT ALWAYS HOLDS       **
+      ** EXACTLY ONE, CURRENT RECORD NUMBER.                          **
+      *****************************************************************
+       160-WRITE-CHECKPOINT.
+           MOVE WS-RECORDS-READ TO CHECKPOINT-RECORD
+           OPEN OUTPUT CHECKPOINT-FILE
+      *
+      * CHECKPOINT-FILE IS "SELECT OPTIONAL" - THE NORMAL, FIRST-TIME
+      * OPEN OUTPUT OF A CHECKPOINT FILE THAT DOESN'T EXIST YET COMES
+      * BACK '05' ("OPTIONAL FILE DIDN'T EXIST"), NOT '00' - ANY
+      * STATUS STARTING WITH '0' IS SUCCESSFUL.
+      *
+           IF WS-CHECKPOINT-FILE-STATUS (1 : 1) NOT = '0'
+               DISPLAY 'COBDUMPUTIL: UNABLE TO OPEN '
+                       WS-CHECKPOINT-DSN
+                       ' - FILE STATUS ' WS-CHECKPOINT-FILE-STATUS
+                       UPON SYSERR
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           WRITE CHECKPOINT-RECORD
+           PERFORM 9800-CHECKPOINT-FILE-STATUS-CHECK
+           CLOSE CHECKPOINT-FILE
+           .
+       900-CLOSE-INPUT.
+           CLOSE DUMP-INPUT-FILE
+           .
+       COPY FILEERR REPLACING
+           ==:FILE-ID:==     BY ==DUMP-INPUT-FILE==
+           ==:FILE-STATUS:== BY ==WS-INPUT-FILE-STATUS==
+           ==:FILE-RECORD:== BY ==DUMP-INPUT-RECORD==
+           ==:FILE-LENGTH:== BY ==, WS-INPUT-RECLEN==.
+       COPY FILEERR REPLACING
+           ==:FILE-ID:==     BY ==CHECKPOINT-FILE==
+           ==:FILE-STATUS:== BY ==WS-CHECKPOINT-FILE-STATUS==
+           ==:FILE-RECORD:== BY ==CHECKPOINT-RECORD==
+           ==:FILE-LENGTH:== BY ==       ==.
