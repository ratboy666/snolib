@@ -19,21 +19,31 @@
 000190*
 000200 ENVIRONMENT DIVISION.       
 000210*
-000220 CONFIGURATION SECTION.       
-000230 SOURCE-COMPUTER. DEJAH       
-000240                  WITH DEBUGGING MODE.       
-000250 OBJECT-COMPUTER. DEJAH       
-000260                  MEMORY SIZE 65536 CHARACTERS       
-000270                  PROGRAM COLLATING SEQUENCE IS ALPHABET-1.       
-000280 SPECIAL-NAMES.   ALPHABET ALPHABET-1 IS NATIVE.       
-000290* 
-000300 DATA DIVISION.       
+000220 CONFIGURATION SECTION.
+000230 SOURCE-COMPUTER. DEJAH
+000240                  WITH DEBUGGING MODE.
+000250 OBJECT-COMPUTER. DEJAH
+000260                  MEMORY SIZE 65536 CHARACTERS
+000270*
+000280* JOBS RUNNING AGAINST EBCDIC-ORIGIN DATA COMPILE THIS WRAPPER
+000290* WITH "-D WRAPPER-EBCDIC=1" SO STRING COMPARES COLLATE THE
+000300* EBCDIC WAY INSTEAD OF NATIVE - SEE ALPHABET-2 BELOW.
 000310*
-000320 LINKAGE SECTION.       
-000330 01 HELLO PIC X(6).       
-000340 01 WORLD PIC X(6).       
-000350*
-000360 PROCEDURE DIVISION USING HELLO WORLD.       
-000370     DISPLAY HELLO WORLD.       
-000380     CALL 'COBDUMP' USING HELLO.       
-000390     EXIT PROGRAM.       
+000320>>IF WRAPPER-EBCDIC DEFINED
+000330                  PROGRAM COLLATING SEQUENCE IS ALPHABET-2.
+000340>>ELSE
+000350                  PROGRAM COLLATING SEQUENCE IS ALPHABET-1.
+000360>>END-IF
+000370 SPECIAL-NAMES.   ALPHABET ALPHABET-1 IS NATIVE
+000380                  ALPHABET ALPHABET-2 IS EBCDIC.
+000390*
+000400 DATA DIVISION.
+000410*
+000420 LINKAGE SECTION.
+000430 01 HELLO PIC X ANY LENGTH.
+000440 01 WORLD PIC X ANY LENGTH.
+000450*
+000460 PROCEDURE DIVISION USING HELLO WORLD.
+000470     DISPLAY HELLO WORLD.
+000480     CALL 'COBDUMP' USING HELLO.
+000490     EXIT PROGRAM.
