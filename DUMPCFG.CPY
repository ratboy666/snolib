@@ -0,0 +1,143 @@
+      *****************************************************************
+      ** DUMPCFG.CPY                                                  **
+      **                                                               **
+      ** OPTIONAL CONTROL BLOCK ACCEPTED AS THE THIRD "USING"          **
+      ** PARAMETER OF "COBDUMP" (SEE COBDUMP.CBL). COPY THIS BLOCK,    **
+      ** INITIALIZE IT, SET WHATEVER FIELDS YOU NEED, AND PASS IT AS   **
+      ** THE THIRD ARGUMENT - A FIELD LEFT AT ITS INITIALIZED          **
+      ** (ZERO/SPACE) VALUE MEANS "USE THE DEFAULT".                   **
+      **                                                               **
+      ** CALL "COBDUMP" USING BUFFER, LENGTH, DUMP-CONTROL             **
+      **                                                               **
+      *****************************************************************
+      **  DATE  CHANGE DESCRIPTION                                    **
+      ** ====== ===================================================== **
+      ** FW0826 INITIAL CODING - PERMANENT OUTPUT DATASET SUPPORT     **
+      ** FW0826 ADDED DC-MODE - EBCDIC/BOTH/JSON RENDERING MODES      **
+      ** FW0826 ADDED DC-COMPARE-PTR - TWO-BUFFER COMPARE MODE        **
+      ** FW0826 ADDED DC-DISPLAY-BASE - LOGICAL OFFSET ADDRESS COLUMN **
+      ** FW0826 DC-MODE = 'JSON' - ONE JSON OBJECT PER DETAIL LINE    **
+      ** FW0826 ADDED DC-BYTES-PER-LINE/DC-PLACEHOLDER-CHAR           **
+      ** FW0826 ADDED DC-FIELD-MAP - DECODED PACKED/BINARY ANNOTATION **
+      ** FW0826 ADDED DC-START-OFFSET/DC-MAX-BYTES - PARTIAL DUMPS    **
+      *****************************************************************
+       01  DUMPCFG-CONTROL.
+      *
+      *    NAME OF A SEQUENTIAL FILE (OR DD NAME) TO RECEIVE THE SAME
+      *    HEADER/DETAIL LINES NORMALLY WRITTEN TO SYSERR, IN ADDITION
+      *    TO SYSERR. SPACES MEANS "SYSERR ONLY".
+      *
+           05 DC-DEST-NAME             PIC X(64).
+      *
+      *    HOW TO RENDER THE CHARACTER COLUMN. SPACES (THE DEFAULT)
+      *    MEANS "NATIVE COLLATING ONLY", THE SAME AS BEFORE THIS
+      *    FIELD EXISTED.
+      *
+      *       'EBCDIC' - TRANSLATE EACH BYTE AS EBCDIC AND SHOW THAT
+      *                  IN PLACE OF THE NATIVE CHARACTER COLUMN.
+      *       'BOTH'   - SHOW THE NORMAL NATIVE CHARACTER LINE, THEN
+      *                  FOLLOW IT WITH A SECOND LINE SHOWING THE SAME
+      *                  BYTES TRANSLATED AS EBCDIC.
+      *       'JSON'   - SKIP THE HEADER LINES AND THE HEX/CHAR TABLE
+      *                  LAYOUT ENTIRELY. INSTEAD, WRITE ONE JSON
+      *                  OBJECT PER DETAIL LINE (ONE PER UP-TO-16-BYTE
+      *                  GROUP), CONTAINING THE HEX ADDRESS, THE
+      *                  STARTING BYTE NUMBER, THE HEX BYTES AS A
+      *                  JSON ARRAY OF TWO-CHARACTER STRINGS, AND THE
+      *                  PRINTABLE CHARACTERS AS A JSON STRING - E.G.
+      *                  {"addr":"00000000","byte":"0001",
+      *                   "hex":["41","42"],"ascii":"AB"}
+      *                  SUITABLE FOR FEEDING TO A LOG SCRAPER OR A
+      *                  SCRIPTING LANGUAGE INSTEAD OF A HUMAN READER.
+      *
+           05 DC-MODE                  PIC X(8).
+      *
+      *    ADDRESS OF AN "AFTER" IMAGE THE SAME LENGTH AS <DATA-ITEM>.
+      *    WHEN SET, COBDUMP STILL DUMPS <DATA-ITEM> (THE "BEFORE"
+      *    IMAGE) BUT FLAGS EACH HEX BYTE PAIR THAT DIFFERS FROM THE
+      *    CORRESPONDING BYTE OF THE AFTER IMAGE WITH '*' RATHER THAN
+      *    A BLANK, SO A REVIEWER CAN SPOT CHANGED BYTES IN ONE PASS.
+      *    SET WITH "SET DC-COMPARE-PTR OF DUMPCFG-CONTROL TO ADDRESS
+      *    OF <AFTER-IMAGE>". LEAVE NULL (THE INITIALIZED VALUE - USE
+      *    INITIALIZE, NOT MOVE SPACES, ON THIS BLOCK) FOR A NORMAL,
+      *    SINGLE-BUFFER DUMP.
+      *
+           05 DC-COMPARE-PTR           USAGE POINTER.
+      *
+      *    WHEN DC-DISPLAY-BASE-SW IS 'Y', THE ADDRESS COLUMN (OD-ADDR)
+      *    COUNTS UP FROM DC-DISPLAY-BASE INSTEAD OF FROM <DATA-ITEM>'S
+      *    REAL STORAGE ADDRESS - USE THIS TO SHOW A RECORD-RELATIVE
+      *    OFFSET (E.G. 0) THAT MATCHES A KNOWN FILE LAYOUT INSTEAD OF
+      *    A MEANINGLESS MASKED MEMORY ADDRESS. DC-DISPLAY-BASE ITSELF
+      *    IS IGNORED UNLESS THE SWITCH IS SET, SINCE A BASE OF ZERO IS
+      *    A PERFECTLY LEGITIMATE OFFSET.
+      *
+           05 DC-DISPLAY-BASE-SW       PIC X(1).
+              88 DC-USE-DISPLAY-BASE   VALUE 'Y'.
+           05 DC-DISPLAY-BASE          USAGE BINARY-DOUBLE UNSIGNED.
+      *
+      *    NUMBER OF BYTES SHOWN PER DETAIL LINE. ZERO (THE INITIAL-
+      *    IZED VALUE) MEANS "USE THE DEFAULT OF 16". A VALUE OVER 32
+      *    (THE LARGEST WIDTH COBDUMP'S TABLES ARE DECLARED FOR) IS
+      *    SIMPLY CAPPED AT 32 RATHER THAN REJECTED.
+      *
+           05 DC-BYTES-PER-LINE        USAGE BINARY-CHAR UNSIGNED.
+      *
+      *    CHARACTER SHOWN IN THE CHARACTER COLUMN(S) IN PLACE OF ANY
+      *    BYTE OUTSIDE THE PRINTABLE RANGE. SPACE (THE INITIALIZED
+      *    VALUE) MEANS "USE THE DEFAULT OF '.'".
+      *
+           05 DC-PLACEHOLDER-CHAR      PIC X(1).
+      *
+      *    ZERO-BASED DISPLACEMENT OF THE FIRST BYTE TO DUMP, AND THE
+      *    MAXIMUM NUMBER OF BYTES TO DUMP FROM THERE, FOR TARGETING A
+      *    SMALL REGION OF A LARGE BUFFER INSTEAD OF ALWAYS DUMPING
+      *    FROM THE BEGINNING TO THE END. ZERO (THE INITIALIZED VALUE)
+      *    IN EACH MEANS "USE THE DEFAULT" - DC-START-OFFSET OF ZERO
+      *    MEANS "START AT THE BEGINNING", DC-MAX-BYTES OF ZERO MEANS
+      *    "GO TO THE END OF THE BUFFER". THE ADDRESS COLUMN (OR THE
+      *    LOGICAL OFFSET, IF DC-USE-DISPLAY-BASE IS SET) STILL SHOWS
+      *    EACH BYTE'S REAL POSITION, NOT ITS POSITION RELATIVE TO
+      *    DC-START-OFFSET, SO A PARTIAL DUMP LINES UP WITH A FULL ONE
+      *    OF THE SAME BUFFER.
+      *
+           05 DC-START-OFFSET         USAGE BINARY-LONG UNSIGNED.
+           05 DC-MAX-BYTES             USAGE BINARY-LONG UNSIGNED.
+      *
+      *    OPTIONAL FIELD MAP - UP TO 10 OFFSET/LENGTH/TYPE TRIPLES
+      *    DESCRIBING PACKED-DECIMAL OR BINARY FIELDS WITHIN THE AREA
+      *    BEING DUMPED. WHEN SET, COBDUMP PRINTS A THIRD LINE UNDER
+      *    EACH DETAIL LINE THAT CONTAINS THE START OF ONE OF THESE
+      *    FIELDS, SHOWING THE FIELD'S DECODED NUMERIC VALUE LINED UP
+      *    UNDER ITS HEX BYTES, SO A PACKED AMOUNT CAN BE READ STRAIGHT
+      *    OFF THE DUMP INSTEAD OF BEING HAND-DECODED BYTE BY BYTE.
+      *    ZERO (THE INITIALIZED VALUE) MEANS "NO FIELD MAP".
+      *
+      *    DC-FM-OFFSET IS THE ZERO-BASED DISPLACEMENT OF THE FIELD
+      *    FROM THE START OF THE AREA BEING DUMPED (THE SAME
+      *    CONVENTION AS A COPYBOOK'S DISPLACEMENT COLUMN). DC-FM-TYPE
+      *    IS ONE OF:
+      *       'COMP-3' - SIGNED PACKED DECIMAL (THE LAST NIBBLE IS THE
+      *                  SIGN - C/A/E/F IS POSITIVE, B/D IS NEGATIVE).
+      *       'COMP'   - UNSIGNED BIG-ENDIAN BINARY (ALSO ACCEPTS
+      *                  'BINARY' AND 'COMP-4' AS SYNONYMS - THIS IS
+      *                  HOW PLAIN COMP/COMP-4/BINARY ITEMS ARE STORED
+      *                  UNDER THIS SHOP'S "-STD=IBM" BUILD).
+      *       'COMP-5' - UNSIGNED NATIVE-ENDIAN BINARY (LITTLE-ENDIAN
+      *                  ON THIS PLATFORM). USE THIS - NOT 'COMP' -
+      *                  FOR A FIELD DECLARED USAGE COMP-5, BINARY-
+      *                  SHORT, BINARY-LONG, OR BINARY-DOUBLE, SINCE
+      *                  THOSE ARE ALWAYS NATIVE BYTE ORDER REGARDLESS
+      *                  OF DIALECT AND WOULD DECODE WRONG UNDER THE
+      *                  'COMP' BIG-ENDIAN RULES ABOVE.
+      *    A FIELD LONGER THAN 8 BYTES, OR AN UNRECOGNIZED TYPE, IS
+      *    SIMPLY SKIPPED - NO ANNOTATION LINE IS PRODUCED FOR IT. A
+      *    COUNT OVER 10 IS TREATED AS 10 - DEFINE NO MORE THAN 10
+      *    ENTRIES IN DC-FIELD-MAP ITSELF.
+      *
+           05 DC-FIELD-MAP-COUNT       USAGE BINARY-CHAR UNSIGNED.
+           05 DC-FIELD-MAP OCCURS 0 TO 10 TIMES
+                           DEPENDING ON DC-FIELD-MAP-COUNT.
+              10 DC-FM-OFFSET          USAGE BINARY-LONG UNSIGNED.
+              10 DC-FM-LENGTH          USAGE BINARY-CHAR UNSIGNED.
+              10 DC-FM-TYPE            PIC X(8).
