@@ -0,0 +1,69 @@
+      *****************************************************************
+      ** FILEERR.CPY                                                  **
+      **                                                               **
+      ** STANDARD FILE-STATUS-CHECK PARAGRAPH PATTERN. COPY THIS INTO **
+      ** THE PROCEDURE DIVISION RIGHT AFTER THE READ/WRITE/REWRITE/   **
+      ** DELETE STATEMENT WHOSE STATUS YOU WANT CHECKED, REPLACING    **
+      ** THE THREE PLACEHOLDERS:                                      **
+      **                                                               **
+      **   :FILE-ID:     - A SHORT, UNIQUE TAG (USUALLY THE FD NAME)  **
+      **                   USED TO BUILD A ONE-OF-A-KIND PARAGRAPH    **
+      **                   NAME, SINCE A PROGRAM WITH SEVERAL FILES   **
+      **                   WILL COPY THIS IN MORE THAN ONCE.          **
+      **   :FILE-STATUS: - THE FILE STATUS DATA ITEM FOR THAT FILE.   **
+      **   :FILE-RECORD: - THE RECORD AREA TO DUMP WHEN THE STATUS    **
+      **                   IS BAD (THE FD'S 01-LEVEL, OR A WORKING-   **
+      **                   STORAGE COPY OF IT).                       **
+      **   :FILE-LENGTH: - OPTIONAL. FOR A VARIABLE-LENGTH RECORD,    **
+      **                   REPLACE WITH A LEADING-COMMA SECOND CALL   **
+      **                   ARGUMENT (E.G. ==, WS-INPUT-RECLEN==) SO   **
+      **                   COBDUMP ONLY DUMPS THE BYTES ACTUALLY READ **
+      **                   INSTEAD OF THE FD'S FULL DECLARED MAXIMUM. **
+      **                   FOR A FIXED-LENGTH RECORD, REPLACE WITH    **
+      **                   NOTHING (==       == - EMPTY PSEUDO-TEXT)  **
+      **                   AND COBDUMP DEFAULTS TO LENGTH(:FILE-      **
+      **                   RECORD:), AS BEFORE THIS PARAMETER EXISTED.**
+      **                                                               **
+      ** EXAMPLE - THE COPY PRODUCES A COMPLETE, STANDALONE PARAGRAPH, **
+      ** SO PLACE IT WHERE A NEW PARAGRAPH BELONGS (E.G. WITH YOUR     **
+      ** OTHER ERROR PARAGRAPHS), AND PERFORM IT BY NAME FROM WHEREVER **
+      ** YOU ISSUED THE READ/WRITE/REWRITE/DELETE:                     **
+      **                                                               **
+      **     0100-READ-CUSTOMER.                                       **
+      **         READ CUSTOMER-FILE INTO CUSTOMER-RECORD-WS           **
+      **         PERFORM 9800-CUSTOMER-FILE-STATUS-CHECK               **
+      **         .                                                     **
+      **         :                                                     **
+      **     COPY FILEERR REPLACING                                   **
+      **         ==:FILE-ID:==     BY ==CUSTOMER-FILE==                **
+      **         ==:FILE-STATUS:== BY ==CUSTOMER-FILE-STATUS==         **
+      **         ==:FILE-RECORD:== BY ==CUSTOMER-RECORD-WS==           **
+      **         ==:FILE-LENGTH:== BY ==       ==.                     **
+      **                                                               **
+      ** A STATUS OTHER THAN '00' (SUCCESSFUL), '02' (DUPLICATE KEY,  **
+      ** STILL SUCCESSFUL), OR '04' (SHORT RECORD, STILL SUCCESSFUL)  **
+      ** IS TREATED AS FATAL: THE CURRENT RECORD IS DUMPED VIA         **
+      ** COBDUMP FOR THE INCIDENT RECORD, AND THE RUN IS ABENDED WITH **
+      ** RETURN-CODE 16, SO A BAD FILE STATUS CAN NO LONGER BE        **
+      ** SILENTLY IGNORED OR INCONSISTENTLY HANDLED FROM ONE PROGRAM  **
+      ** TO THE NEXT.                                                 **
+      **                                                               **
+      *****************************************************************
+      **  DATE  CHANGE DESCRIPTION                                    **
+      ** ====== ===================================================== **
+      ** FW0826 INITIAL CODING                                        **
+      ** FW0826 ADDED :FILE-LENGTH: SO A VARIABLE-LENGTH RECORD'S     **
+      **        INCIDENT DUMP SHOWS ONLY THE BYTES ACTUALLY READ,     **
+      **        NOT THE FD'S FULL DECLARED MAXIMUM                    **
+      *****************************************************************
+       9800-:FILE-ID:-STATUS-CHECK.
+           IF :FILE-STATUS: NOT = '00'
+              AND :FILE-STATUS: NOT = '02'
+              AND :FILE-STATUS: NOT = '04'
+               DISPLAY 'FILE STATUS ERROR - STATUS IS '
+                       :FILE-STATUS: UPON SYSERR
+               CALL 'COBDUMP' USING :FILE-RECORD: :FILE-LENGTH:
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           .
