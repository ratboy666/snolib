@@ -0,0 +1,349 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WRAPGEN.
+      *****************************************************************
+      ** STANDALONE BATCH UTILITY THAT GENERATES A SNOBOL4-CALLABLE   **
+      ** COBOL WRAPPER PROGRAM (IN THE STYLE OF COO.CBL'S "say")      **
+      ** FROM A SIMPLE PARAMETER-LIST DESCRIPTION, SO A NEW WRAPPER   **
+      ** NEVER HAS TO BE HAND-DERIVED - CORRECT PROGRAM-ID CASING,    **
+      ** LINKAGE SECTION, AND PROCEDURE DIVISION USING CLAUSE ARE     **
+      ** BUILT AUTOMATICALLY FROM THE DESCRIPTION.                    **
+      **                                                             **
+      ** RUN WITH A SINGLE PARM STRING (VIA JCL PARM=, OR THE FIRST  **
+      ** COMMAND-LINE ARGUMENT UNDER GNUCOBOL) OF THREE COMMA-       **
+      ** SEPARATED VALUES:                                           **
+      **                                                             **
+      **   PROGRAM-NAME,PARAM-DESC-DSN,OUTPUT-DSN                    **
+      **                                                             **
+      **   PROGRAM-NAME  - REQUIRED. THE SNOBOL4-CALLABLE NAME OF    **
+      **                   THE NEW ROUTINE. WRAPGEN FOLDS IT TO      **
+      **                   LOWER CASE FOR THE GENERATED PROGRAM-ID,  **
+      **                   SO THE "PROGRAM-ID MUST BE LOWER CASE"    **
+      **                   RULE CAN NEVER BE TYPED WRONG AGAIN.      **
+      **   PARAM-DESC-DSN - REQUIRED. NAME OF A SEQUENTIAL FILE      **
+      **                   LISTING ONE PARAMETER PER RECORD, EACH    **
+      **                   RECORD JUST THE PARAMETER NAME - E.G. A   **
+      **                   FILE CONTAINING THE TWO RECORDS           **
+      **                       HELLO                                  **
+      **                       WORLD                                  **
+      **                   DESCRIBES THE SAME LINKAGE "say" USES     **
+      **                   TODAY. EVERY GENERATED PARAMETER IS PIC X **
+      **                   ANY LENGTH (SEE COBDUMP.CBL'S BUFFER FOR  **
+      **                   THE SAME IDIOM), SO SNOBOL4 CALLERS ARE   **
+      **                   NEVER LIMITED TO A HARDCODED WIDTH. A     **
+      **                   TRAILING ",ANYTHING" ON A RECORD (LEFT    **
+      **                   OVER FROM AN OLDER FIXED-LENGTH PARAM-    **
+      **                   DESC-DSN) IS ACCEPTED AND IGNORED.        **
+      **   OUTPUT-DSN     - REQUIRED. NAME OF THE SEQUENTIAL FILE TO **
+      **                   WRITE THE GENERATED WRAPPER SOURCE TO.    **
+      **                   ANY EXISTING CONTENT IS REPLACED.          **
+      **                                                             **
+      ** EXAMPLE: 'say,SAY.PARMLIB,SAY.CBL' REGENERATES THE LINKAGE  **
+      ** SECTION AND PROCEDURE DIVISION USING CLAUSE FOR "say" FROM  **
+      ** SAY.PARMLIB, WRITING THE RESULT TO SAY.CBL.                 **
+      **                                                             **
+      ** A PARAM-DESC-DSN RECORD BEYOND THE TWENTIETH IS SIMPLY      **
+      ** IGNORED, THE SAME "CAP RATHER THAN REJECT" CONVENTION       **
+      ** DUMPCFG-CONTROL'S DC-FIELD-MAP USES FOR ITS OWN LIMIT.      **
+      **                                                             **
+      ** THE GENERATED PROGRAM'S PROCEDURE DIVISION IS LEFT AS A     **
+      ** STUB (LINKAGE AND USING CLAUSE ONLY, THEN EXIT PROGRAM) -   **
+      ** WRAPGEN HAS NO WAY TO KNOW WHAT THE NEW ROUTINE SHOULD      **
+      ** ACTUALLY DO, ONLY HOW SNOBOL4 WILL CALL IT.                 **
+      **                                                             **
+      ** AUTHOR:       FRED WEIGEL                                   **
+      **                                                             **
+      ** DATE-WRITTEN: AUGUST 8, 2026                                **
+      **                                                             **
+      *****************************************************************
+      **  DATE  CHANGE DESCRIPTION                                   **
+      ** ====== ==================================================== **
+      ** FW0826 INITIAL CODING                                       **
+      ** FW0826 GENERATED PARAMETERS ARE NOW PIC X ANY LENGTH        **
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARAM-DESC-FILE
+               ASSIGN TO DYNAMIC WS-PARAM-DESC-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-PARAM-DESC-FILE-STATUS.
+           SELECT WRAPPER-OUTPUT-FILE
+               ASSIGN TO DYNAMIC WS-OUTPUT-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-OUTPUT-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARAM-DESC-FILE.
+       01  PARAM-DESC-RECORD          PIC X(80).
+       FD  WRAPPER-OUTPUT-FILE.
+       01  WRAPPER-OUTPUT-RECORD      PIC X(132).
+       WORKING-STORAGE SECTION.
+
+       01  WS-PARM-STRING             PIC X(256) VALUE SPACES.
+
+       01  WS-PARM-FIELDS.
+           05 WS-PROGRAM-NAME         PIC X(30)  VALUE SPACES.
+           05 WS-PARAM-DESC-DSN       PIC X(64)  VALUE SPACES.
+           05 WS-OUTPUT-DSN           PIC X(64)  VALUE SPACES.
+
+       01  WS-LC-PROGRAM-NAME         PIC X(30)  VALUE SPACES.
+
+       01  WS-PARAM-DESC-FILE-STATUS  PIC X(2)   VALUE SPACES.
+       01  WS-OUTPUT-FILE-STATUS      PIC X(2)   VALUE SPACES.
+
+       01  PARAM-DESC-EOF-SW          PIC X(1)   VALUE 'N'.
+           88 PARAM-DESC-EOF                     VALUE 'Y'.
+
+       01  WS-PARAM-COUNT             PIC 9(4)   VALUE 0.
+       01  WS-PARAM-TABLE.
+           05 WS-PARAM-ENTRY OCCURS 20 TIMES.
+              10 WS-PARAM-NAME        PIC X(30).
+
+       01  WS-SEQ-NUM                 PIC 9(6)   VALUE 10.
+       01  WS-GEN-INDICATOR           PIC X(1)   VALUE SPACE.
+       01  WS-GEN-LINE-TEXT           PIC X(120) VALUE SPACES.
+
+       01  WS-PARAM-SUB               PIC 9(4)   VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       000-WRAPGEN.
+           PERFORM 010-PARSE-PARM
+           PERFORM 020-LOAD-PARAM-DESC
+           PERFORM 030-GENERATE-WRAPPER
+           DISPLAY 'WRAPGEN: WRAPPER FOR ' WS-LC-PROGRAM-NAME
+                   ' WRITTEN TO ' WS-OUTPUT-DSN
+                   UPON SYSERR
+           STOP RUN
+           .
+      *****************************************************************
+      ** 010-PARSE-PARM - SPLIT THE PARM STRING (ONE COMMAND-LINE     **
+      ** ARGUMENT) INTO ITS THREE COMMA-DELIMITED FIELDS AND FOLD THE **
+      ** PROGRAM NAME TO LOWER CASE FOR THE GENERATED PROGRAM-ID.     **
+      *****************************************************************
+       010-PARSE-PARM.
+           ACCEPT WS-PARM-STRING FROM COMMAND-LINE
+           UNSTRING WS-PARM-STRING DELIMITED BY ','
+               INTO WS-PROGRAM-NAME, WS-PARAM-DESC-DSN, WS-OUTPUT-DSN
+           END-UNSTRING
+           IF WS-PROGRAM-NAME = SPACES
+              OR WS-PARAM-DESC-DSN = SPACES
+              OR WS-OUTPUT-DSN = SPACES
+               DISPLAY 'WRAPGEN: PARM MUST BE '
+                       'PROGRAM-NAME,PARAM-DESC-DSN,OUTPUT-DSN'
+                       UPON SYSERR
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE WS-PROGRAM-NAME TO WS-LC-PROGRAM-NAME
+           INSPECT WS-LC-PROGRAM-NAME
+               CONVERTING 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+                       TO 'abcdefghijklmnopqrstuvwxyz'
+           .
+      *****************************************************************
+      ** 020-LOAD-PARAM-DESC - READ EACH "PARAM-NAME,LENGTH" RECORD   **
+      ** OF PARAM-DESC-DSN INTO WS-PARAM-TABLE.                       **
+      *****************************************************************
+       020-LOAD-PARAM-DESC.
+           OPEN INPUT PARAM-DESC-FILE
+           IF WS-PARAM-DESC-FILE-STATUS NOT = '00'
+               DISPLAY 'WRAPGEN: UNABLE TO OPEN ' WS-PARAM-DESC-DSN
+                       ' - FILE STATUS ' WS-PARAM-DESC-FILE-STATUS
+                       UPON SYSERR
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM 025-READ-PARAM-DESC
+           PERFORM WITH TEST BEFORE UNTIL PARAM-DESC-EOF
+               IF WS-PARAM-COUNT < 20
+                   ADD 1 TO WS-PARAM-COUNT
+                   UNSTRING PARAM-DESC-RECORD DELIMITED BY ','
+                       INTO WS-PARAM-NAME (WS-PARAM-COUNT)
+                   END-UNSTRING
+               END-IF
+               PERFORM 025-READ-PARAM-DESC
+           END-PERFORM
+           CLOSE PARAM-DESC-FILE
+           .
+       025-READ-PARAM-DESC.
+           READ PARAM-DESC-FILE
+               AT END SET PARAM-DESC-EOF TO TRUE
+           END-READ
+           .
+      *****************************************************************
+      ** 030-GENERATE-WRAPPER - WRITE THE COMPLETE WRAPPER SOURCE,    **
+      ** ONE SEQUENCE-NUMBERED LINE AT A TIME, TO OUTPUT-DSN.         **
+      *****************************************************************
+       030-GENERATE-WRAPPER.
+           OPEN OUTPUT WRAPPER-OUTPUT-FILE
+           IF WS-OUTPUT-FILE-STATUS NOT = '00'
+               DISPLAY 'WRAPGEN: UNABLE TO OPEN ' WS-OUTPUT-DSN
+                       ' - FILE STATUS ' WS-OUTPUT-FILE-STATUS
+                       UPON SYSERR
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE 10 TO WS-SEQ-NUM
+           PERFORM 040-EMIT-HEADER
+           PERFORM 050-EMIT-LINKAGE-SECTION
+           PERFORM 060-EMIT-PROCEDURE-DIVISION
+           CLOSE WRAPPER-OUTPUT-FILE
+           .
+      *****************************************************************
+      ** 040-EMIT-HEADER - IDENTIFICATION AND ENVIRONMENT DIVISIONS,  **
+      ** REPRODUCING THE BOILERPLATE COO.CBL ESTABLISHED FOR EVERY    **
+      ** SNOBOL4-CALLABLE WRAPPER.                                    **
+      *****************************************************************
+       040-EMIT-HEADER.
+           MOVE 'IDENTIFICATION DIVISION.' TO WS-GEN-LINE-TEXT
+           PERFORM 900-EMIT-GEN-LINE
+           MOVE SPACES TO WS-GEN-LINE-TEXT
+           PERFORM 900-EMIT-GEN-LINE
+           MOVE '*' TO WS-GEN-INDICATOR
+           MOVE ' PROGRAM-ID MUST BE LOWER CASE. WRAPPERS ARE'
+             TO WS-GEN-LINE-TEXT
+           PERFORM 900-EMIT-GEN-LINE
+           MOVE '*' TO WS-GEN-INDICATOR
+           MOVE ' AUTOMATICALLY GENERATED FOR SNOBOL4 BY WRAPGEN.'
+             TO WS-GEN-LINE-TEXT
+           PERFORM 900-EMIT-GEN-LINE
+           STRING 'PROGRAM-ID.      ' DELIMITED BY SIZE
+                  WS-LC-PROGRAM-NAME  DELIMITED BY SPACE
+                  '.'                 DELIMITED BY SIZE
+               INTO WS-GEN-LINE-TEXT
+           END-STRING
+           PERFORM 900-EMIT-GEN-LINE
+           MOVE 'AUTHOR.          FRED WEIGEL.' TO WS-GEN-LINE-TEXT
+           PERFORM 900-EMIT-GEN-LINE
+           MOVE 'INSTALLATION.    TORONTO CANADA.' TO WS-GEN-LINE-TEXT
+           PERFORM 900-EMIT-GEN-LINE
+           MOVE 'DATE-WRITTEN.    AUGUST 2026.' TO WS-GEN-LINE-TEXT
+           PERFORM 900-EMIT-GEN-LINE
+           MOVE 'DATE-COMPILED.   AUGUST 2026.' TO WS-GEN-LINE-TEXT
+           PERFORM 900-EMIT-GEN-LINE
+           MOVE 'SECURITY.        NONE.' TO WS-GEN-LINE-TEXT
+           PERFORM 900-EMIT-GEN-LINE
+           MOVE 'REMARKS.         GENERATED BY WRAPGEN.'
+             TO WS-GEN-LINE-TEXT
+           PERFORM 900-EMIT-GEN-LINE
+           MOVE 'ENVIRONMENT DIVISION.' TO WS-GEN-LINE-TEXT
+           PERFORM 900-EMIT-GEN-LINE
+           MOVE 'CONFIGURATION SECTION.' TO WS-GEN-LINE-TEXT
+           PERFORM 900-EMIT-GEN-LINE
+           MOVE 'SOURCE-COMPUTER. DEJAH' TO WS-GEN-LINE-TEXT
+           PERFORM 900-EMIT-GEN-LINE
+           MOVE '                 WITH DEBUGGING MODE.'
+             TO WS-GEN-LINE-TEXT
+           PERFORM 900-EMIT-GEN-LINE
+           MOVE 'OBJECT-COMPUTER. DEJAH' TO WS-GEN-LINE-TEXT
+           PERFORM 900-EMIT-GEN-LINE
+           MOVE '                 MEMORY SIZE 65536 CHARACTERS'
+             TO WS-GEN-LINE-TEXT
+           PERFORM 900-EMIT-GEN-LINE
+           MOVE '*' TO WS-GEN-INDICATOR
+           MOVE ' JOBS RUNNING AGAINST EBCDIC-ORIGIN DATA COMPILE'
+             TO WS-GEN-LINE-TEXT
+           PERFORM 900-EMIT-GEN-LINE
+           MOVE '*' TO WS-GEN-INDICATOR
+           MOVE ' THIS WRAPPER WITH "-D WRAPPER-EBCDIC=1" SO STRING'
+             TO WS-GEN-LINE-TEXT
+           PERFORM 900-EMIT-GEN-LINE
+           MOVE '*' TO WS-GEN-INDICATOR
+           MOVE ' COMPARES COLLATE THE EBCDIC WAY - SEE ALPHABET-2.'
+             TO WS-GEN-LINE-TEXT
+           PERFORM 900-EMIT-GEN-LINE
+           MOVE '>' TO WS-GEN-INDICATOR
+           MOVE '>IF WRAPPER-EBCDIC DEFINED' TO WS-GEN-LINE-TEXT
+           PERFORM 900-EMIT-GEN-LINE
+           MOVE '                 PROGRAM COLLATING SEQUENCE'
+             TO WS-GEN-LINE-TEXT
+           PERFORM 900-EMIT-GEN-LINE
+           MOVE '                     IS ALPHABET-2.'
+             TO WS-GEN-LINE-TEXT
+           PERFORM 900-EMIT-GEN-LINE
+           MOVE '>' TO WS-GEN-INDICATOR
+           MOVE '>ELSE' TO WS-GEN-LINE-TEXT
+           PERFORM 900-EMIT-GEN-LINE
+           MOVE '                 PROGRAM COLLATING SEQUENCE'
+             TO WS-GEN-LINE-TEXT
+           PERFORM 900-EMIT-GEN-LINE
+           MOVE '                     IS ALPHABET-1.'
+             TO WS-GEN-LINE-TEXT
+           PERFORM 900-EMIT-GEN-LINE
+           MOVE '>' TO WS-GEN-INDICATOR
+           MOVE '>END-IF' TO WS-GEN-LINE-TEXT
+           PERFORM 900-EMIT-GEN-LINE
+           MOVE 'SPECIAL-NAMES.   ALPHABET ALPHABET-1 IS NATIVE'
+             TO WS-GEN-LINE-TEXT
+           PERFORM 900-EMIT-GEN-LINE
+           MOVE '                 ALPHABET ALPHABET-2 IS EBCDIC.'
+             TO WS-GEN-LINE-TEXT
+           PERFORM 900-EMIT-GEN-LINE
+           MOVE 'DATA DIVISION.' TO WS-GEN-LINE-TEXT
+           PERFORM 900-EMIT-GEN-LINE
+           .
+      *****************************************************************
+      ** 050-EMIT-LINKAGE-SECTION - ONE 01-LEVEL PER PARAMETER. EACH  **
+      ** IS PIC X ANY LENGTH (THE SAME IDIOM COBDUMP.CBL'S BUFFER     **
+      ** USES) SO THE GENERATED WRAPPER NEVER HARDCODES A WIDTH A     **
+      ** SNOBOL4 CALLER COULD OUTGROW.                                **
+      *****************************************************************
+       050-EMIT-LINKAGE-SECTION.
+           MOVE 'LINKAGE SECTION.' TO WS-GEN-LINE-TEXT
+           PERFORM 900-EMIT-GEN-LINE
+           PERFORM VARYING WS-PARAM-SUB FROM 1 BY 1
+                     UNTIL WS-PARAM-SUB > WS-PARAM-COUNT
+               STRING '01 ' DELIMITED BY SIZE
+                      WS-PARAM-NAME (WS-PARAM-SUB) DELIMITED BY SPACE
+                      ' PIC X ANY LENGTH.' DELIMITED BY SIZE
+                   INTO WS-GEN-LINE-TEXT
+               END-STRING
+               PERFORM 900-EMIT-GEN-LINE
+           END-PERFORM
+           .
+      *****************************************************************
+      ** 060-EMIT-PROCEDURE-DIVISION - THE USING CLAUSE, ONE          **
+      ** PARAMETER PER LINE SO IT NEVER RUNS PAST COLUMN 72 NO MATTER **
+      ** HOW MANY PARAMETERS ARE DESCRIBED, FOLLOWED BY A STUB BODY.  **
+      *****************************************************************
+       060-EMIT-PROCEDURE-DIVISION.
+           MOVE 'PROCEDURE DIVISION USING' TO WS-GEN-LINE-TEXT
+           PERFORM 900-EMIT-GEN-LINE
+           PERFORM VARYING WS-PARAM-SUB FROM 1 BY 1
+                     UNTIL WS-PARAM-SUB > WS-PARAM-COUNT
+               IF WS-PARAM-SUB = WS-PARAM-COUNT
+                   STRING '    ' DELIMITED BY SIZE
+                          WS-PARAM-NAME (WS-PARAM-SUB)
+                                        DELIMITED BY SPACE
+                          '.'   DELIMITED BY SIZE
+                       INTO WS-GEN-LINE-TEXT
+                   END-STRING
+               ELSE
+                   STRING '    ' DELIMITED BY SIZE
+                          WS-PARAM-NAME (WS-PARAM-SUB)
+                                        DELIMITED BY SPACE
+                       INTO WS-GEN-LINE-TEXT
+                   END-STRING
+               END-IF
+               PERFORM 900-EMIT-GEN-LINE
+           END-PERFORM
+           MOVE '    EXIT PROGRAM.' TO WS-GEN-LINE-TEXT
+           PERFORM 900-EMIT-GEN-LINE
+           .
+      *****************************************************************
+      ** 900-EMIT-GEN-LINE - WRITE WS-GEN-LINE-TEXT TO OUTPUT-DSN     **
+      ** WITH A SIX-DIGIT SEQUENCE NUMBER IN COLUMNS 1-6, THEN        **
+      ** ADVANCE THE SEQUENCE COUNTER BY TEN FOR THE NEXT LINE.       **
+      *****************************************************************
+       900-EMIT-GEN-LINE.
+           MOVE SPACES TO WRAPPER-OUTPUT-RECORD
+           STRING WS-SEQ-NUM              DELIMITED BY SIZE
+                  WS-GEN-INDICATOR        DELIMITED BY SIZE
+                  WS-GEN-LINE-TEXT        DELIMITED BY SIZE
+               INTO WRAPPER-OUTPUT-RECORD
+           END-STRING
+           WRITE WRAPPER-OUTPUT-RECORD
+           ADD 10 TO WS-SEQ-NUM
+           MOVE SPACES TO WS-GEN-LINE-TEXT
+           MOVE SPACE TO WS-GEN-INDICATOR
+           .
